@@ -0,0 +1,438 @@
+      *T   仕入先マスタ訂正
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID.                       LBEA0300.
+       AUTHOR.                           HITACHI.
+      ** 入出力ファイル：
+      ** USER-S:
+      *      C01  :         仕入先訂正ファイル
+      *      B01  :         仕入先訂正結果ファイル
+      ** USER-E:
+      ** 使用サブルーチン部品：
+      *   +-------------------------------------------------+
+      *   |  使用したサブルーチン部品を記述する。           |
+      *   +-------------------------------------------------+
+      ** USER-S:
+      *      LBED0000       仕入先マスタ
+      *      LBED0C00       仕入先マスタ
+      ** USER-E:
+       ENVIRONMENT                       DIVISION.
+       CONFIGURATION                     SECTION.
+       SOURCE-COMPUTER.                  3500.
+       OBJECT-COMPUTER.                  3500.
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+      *D  仕入先訂正ファイル（既存の仕入先を１件単位に訂正する）
+           SELECT C01
+               ASSIGN    TO       UT-SYS400
+               ORGANIZATION LINE SEQUENTIAL.
+      *D  仕入先訂正結果ファイル（訂正結果を１件単位に報告する）
+           SELECT B01
+               ASSIGN    TO       UT-SYS410
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA                              DIVISION.
+       FILE                              SECTION.
+      *
+      *   +-------------------------------------------------+
+      *   |  入力ファイル (C01):（仕入先訂正ファイル）       |
+      *   +-------------------------------------------------+
+       FD   C01.
+           COPY  rlbebh0i               PREFIXING  C01-.
+         02  C01-NEWLINE               PIC  X(001).
+      *
+      *   +-------------------------------------------------+
+      *   |  出力ファイル (B01):（仕入先訂正結果ファイル）   |
+      *   +-------------------------------------------------+
+       FD   B01.
+       01  B01-REC.
+         02  B01-SHIIRE-CD             PIC  X(08).
+         02  FILLER                    PIC  X(002) VALUE SPACE.
+         02  B01-RESULT                PIC  X(009).
+         02  B01-NEWLINE               PIC  X(001).
+       WORKING-STORAGE                   SECTION.
+      *D   ABEND メッセージ
+       01  MSG-ABN-AREA.
+         03  MSG-ABN0.
+           05  FILLER                    PIC  X(15)  VALUE ALL '*'.
+           05  FILLER                    PIC  X(19)
+                                        VALUE  'ABEND MSG    START'.
+           05  FILLER                    PIC  X(16)  VALUE ALL '*'.
+         03  MSG-ABN1.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-PGMID                 PIC  X(08)  VALUE SPACE.
+           05  FILLER                    PIC  X(37)  VALUE ALL '*'.
+         03  MSG-ABN2.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-SEC                   PIC  X(30)  VALUE SPACE.
+           05  FILLER                    PIC  X(15)  VALUE ALL '*'.
+         03  MSG-ABN3.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  FILLER                    PIC  X(13)
+                                          VALUE 'ABEND-CD = '.
+           05  ABN-CD                    PIC  ----9.
+           05  FILLER                    PIC  X(27)  VALUE ALL '*'.
+         03  MSG-ABN5.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-CMT1                  PIC  X(40)  VALUE SPACE.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+         03  MSG-ABN6.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-CMT2                  PIC  X(40)  VALUE SPACE.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+         03  MSG-ABN7.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-CMT3                  PIC  X(40)  VALUE SPACE.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+         03  MSG-ABN8.
+           05  FILLER                    PIC  X(10)  VALUE ALL '*'.
+           05  FILLER                    PIC  X(17)
+                                        VALUE  'ABEND MSG    END'.
+           05  FILLER                    PIC  X(23)  VALUE ALL '*'.
+      *D   開始メッセージ
+       01  MSG-START.
+         03  FILLER                      PIC  X(10)  VALUE '       ***'.
+         03  START-PGMID                 PIC  X(10)  VALUE SPACE.
+         03  FILLER                      PIC  X(10)  VALUE ' START ***'.
+      *D   終了メッセージ
+       01  MSG-END.
+         03  FILLER                      PIC  X(10)  VALUE '       ***'.
+         03  END-PGMID                   PIC  X(10)  VALUE SPACE.
+         03  FILLER                      PIC  X(10)  VALUE '  END  ***'.
+      *D   訂正件数メッセージ
+       01  MSG-CNT-C01.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER CORRECTION    '.
+         03  FILLER                      PIC  X(14)
+                         VALUE 'CORRECTED =   '.
+       01  MSG-CNT-C02.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER CORRECTION    '.
+         03  FILLER                      PIC  X(14)
+                         VALUE 'NOT FOUND =   '.
+       01  MSG-CNT-C03.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER CORRECTION    '.
+         03  FILLER                      PIC  X(14)
+                         VALUE 'DB ERROR  =   '.
+      *D   件数カウント
+       01  CNT-C01-AREA.
+         03  CNT-C01                    PIC  9(09).
+         03  CNT-C02                    PIC  9(09).
+         03  CNT-C03                    PIC  9(09).
+      *D  日付
+       01  W-HIZUKE.
+         03  W-DATE.
+           05  W-D-YYYY.
+             07  W-D-YY-U2               PIC  X(02).
+             07  W-D-YY-L2               PIC  X(02).
+           05  W-D-MM                    PIC  X(02).
+           05  W-D-DD                    PIC  X(02).
+         03  W-TIME.
+           05  W-T-HH                    PIC  X(02).
+           05  W-T-MM                    PIC  X(02).
+           05  W-T-SS                    PIC  X(02).
+           05  W-T-SS100                 PIC  X(02).
+         03  FILLER                      PIC  X(05).
+      *D  更新管理情報（ＫＯＳＩＮ－ＮＴＪ）編集用ホスト変数
+       01  HOST-HIZUKE.
+         03  HOST-HI.
+           05  HOST-D-YYYY               PIC  X(04).
+           05  HOST-D-MM                 PIC  X(02).
+           05  HOST-D-DD                 PIC  X(02).
+         03  HOST-TIME.
+           05  HOST-T-HH                 PIC  X(02).
+           05  HOST-T-MM                 PIC  X(02).
+           05  HOST-T-SS                 PIC  X(02).
+           05  HOST-T-SS100              PIC  X(02).
+      *D  ＤＢアクセス用領域
+       01  XDATBAS-MODE                 PIC     X(05).
+           COPY  rlbedc01.
+           COPY  rlbedc02.
+           COPY  rlbedd00               PREFIXING  XDATBAS-.
+           COPY  rlbedd0c               PREFIXING  D01-.
+           COPY  rlbedd0c               PREFIXING  K01-.
+           COPY  SQLCA.
+      *D  Ｃ０１終了フラグ
+       01  SW-C01-END                   PIC  X(001)  VALUE SPACE.
+      *D  予約定数
+       01  CONTANT-AREA.
+         03  CN-TRUE                    PIC  X(001) VALUE '1'.
+         03  PGMID                      PIC  X(008) VALUE 'LBEA0300'.
+      *D  テーブル名称（LBED0C00 呼出時の対象テーブル識別子）
+         03  CN-TABLE-ID                PIC  X(08) VALUE 'SHIIREM '.
+      *D  ＤＢ排他待ち／タイムアウト時の最大再試行回数
+         03  CN-MAX-RETRY               PIC  9(02) VALUE 03.
+      *D  ＣＢＬＡＢＮ呼出用領域
+       01  ABEND-CODE                   PIC S9(004) USAGE  COMP.
+       PROCEDURE                         DIVISION.
+      ******************************************************************
+      *                                                                *
+      *    メイン処理                                                  *
+      *                                                                *
+      ******************************************************************
+       MAIN-PROC                         SECTION.
+      *G   メイン処理
+           PERFORM  JUNBI-PROC
+           PERFORM  CORRECTION-PROC
+           PERFORM  SYURYO-PROC
+           MOVE  ZERO                   TO  RETURN-CODE
+           STOP RUN.
+      ******************************************************************
+      *                                                                *
+      *    準備処理                                                    *
+      *                                                                *
+      ******************************************************************
+       JUNBI-PROC                        SECTION.
+      *G   準備処理
+           MOVE  PGMID                  TO  START-PGMID
+           MOVE  PGMID                  TO  END-PGMID
+           MOVE  PGMID                  TO  ABN-PGMID
+           DISPLAY                   MSG-START  UPON  SYSOUT
+           PERFORM  GET-CURRENT-DATE-PROC
+           MOVE  ZERO                   TO  CNT-C01
+                                            CNT-C02
+                                            CNT-C03
+           MOVE  SPACE                  TO  SW-C01-END
+           INITIALIZE                   XDATBAS-DIA
+                                        SQLCA
+                                        D01-RLBEDD0C-AREA
+                                        K01-RLBEDD0C-AREA
+           MOVE  'JUNBI-PROC'           TO  ABN-SEC
+           MOVE  SPACE                  TO  XDATBAS-DIA
+           MOVE  CN-TABLE-ID            TO  XDATBAS-TABLE-ID
+           CALL  'LBED0000'         USING  SINON
+                                           XDATBAS-DIA
+                                           SQLCA
+           IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+             THEN
+               MOVE  'SINON ERR'         TO  ABN-CMT1
+               PERFORM  DB-ERR-PROC
+             ELSE
+               CONTINUE
+           END-IF
+           OPEN  INPUT   C01
+           OPEN  OUTPUT  B01
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  訂正処理（訂正ファイルを１件ずつ処理）        *
+      *                                                                *
+      ******************************************************************
+       CORRECTION-PROC                   SECTION.
+      *G   仕入先マスタ  訂正処理
+           MOVE  'CORRECTION-PROC'      TO  ABN-SEC
+           READ  C01
+             AT END
+               MOVE  CN-TRUE            TO  SW-C01-END
+           END-READ
+           PERFORM  CORRECTION-UPDATE-PROC
+               WITH TEST BEFORE
+               UNTIL  SW-C01-END  =  CN-TRUE
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  １件訂正処理                                  *
+      *                                                                *
+      ******************************************************************
+       CORRECTION-UPDATE-PROC            SECTION.
+      *G   仕入先マスタ  １件訂正処理
+           MOVE  C01-SHIIRE-CD          TO  K01-SHIIRE-CD
+      *G   ＤＢ排他待ち／タイムアウトは最大再試行回数まで再試行する。
+           MOVE  ZERO                   TO  XDATBAS-RETRY-CNT
+           PERFORM  READV-CALL-PROC
+               WITH TEST AFTER
+               UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                  OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                 AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+           EVALUATE  XDATBAS-STAT
+             WHEN     CN-XDATBAS-OK
+      *G           訂正ファイルで指定（空白以外）された項目のみ、
+      *G           現在値（READVで取得済み）を上書きする。
+               MOVE  C01-SHIIRE-CD        TO  D01-SHIIRE-CD
+               IF  C01-SHIIRE-NAME  NOT =  SPACE
+                 MOVE  C01-SHIIRE-NAME      TO  D01-SHIIRE-NAME
+               END-IF
+               IF  C01-SHIIRE-KANA  NOT =  SPACE
+                 MOVE  C01-SHIIRE-KANA      TO  D01-SHIIRE-KANA
+               END-IF
+               IF  C01-SHIIRE-ADDR1  NOT =  SPACE
+                 MOVE  C01-SHIIRE-ADDR1     TO  D01-SHIIRE-ADDR1
+               END-IF
+               IF  C01-SHIIRE-ADDR2  NOT =  SPACE
+                 MOVE  C01-SHIIRE-ADDR2     TO  D01-SHIIRE-ADDR2
+               END-IF
+               IF  C01-SHIIRE-TEL  NOT =  SPACE
+                 MOVE  C01-SHIIRE-TEL       TO  D01-SHIIRE-TEL
+               END-IF
+               IF  C01-SHIIRE-SIHARAI-CD  NOT =  SPACE
+                 MOVE  C01-SHIIRE-SIHARAI-CD
+                                          TO  D01-SHIIRE-SIHARAI-CD
+               END-IF
+               IF  C01-SHIIRE-KAKARI-CD  NOT =  SPACE
+                 MOVE  C01-SHIIRE-KAKARI-CD TO  D01-SHIIRE-KAKARI-CD
+               END-IF
+               IF  C01-SHIIRE-YUKO-YMD  NOT =  SPACE
+                 MOVE  C01-SHIIRE-YUKO-YMD  TO  D01-SHIIRE-YUKO-YMD
+               END-IF
+               IF  C01-BANK-SEGMENT  NOT =  SPACE
+                 MOVE  C01-BANK-SEGMENT     TO  D01-BANK-SEGMENT
+               END-IF
+               MOVE  'LBEA0300'           TO  D01-KOSIN-PGM
+               MOVE  SPACE                TO  D01-TERM-ID
+               MOVE  W-DATE               TO  HOST-HI
+               MOVE  W-TIME               TO  HOST-TIME
+               MOVE  HOST-HIZUKE          TO  D01-KOSIN-NTJ
+               MOVE  ZERO                 TO  XDATBAS-RETRY-CNT
+               PERFORM  WRITV-CALL-PROC
+                   WITH TEST AFTER
+                   UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                      OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                     AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+               EVALUATE  XDATBAS-STAT
+                 WHEN     CN-XDATBAS-OK
+                   COMPUTE  CNT-C01         =  CNT-C01  +  1
+                   MOVE  C01-SHIIRE-CD      TO  B01-SHIIRE-CD
+                   MOVE  'CORRECTED'        TO  B01-RESULT
+                   WRITE  B01-REC
+                 WHEN OTHER
+      *G               一件のＤＢエラーで訂正全体を中断せず、結果に記録
+      *G               して次のレコードへ処理を継続する。
+                   COMPUTE  CNT-C03         =  CNT-C03  +  1
+                   MOVE  C01-SHIIRE-CD      TO  B01-SHIIRE-CD
+                   MOVE  'DB ERROR'         TO  B01-RESULT
+                   WRITE  B01-REC
+               END-EVALUATE
+             WHEN     CN-XDATBAS-NODATA
+               COMPUTE  CNT-C02         =  CNT-C02  +  1
+               MOVE  C01-SHIIRE-CD      TO  B01-SHIIRE-CD
+               MOVE  'NOT FOUND'        TO  B01-RESULT
+               WRITE  B01-REC
+             WHEN OTHER
+      *G           ＲＥＡＤＶ自体のＤＢエラーも同様に結果へ記録して継続
+               COMPUTE  CNT-C03         =  CNT-C03  +  1
+               MOVE  C01-SHIIRE-CD      TO  B01-SHIIRE-CD
+               MOVE  'DB ERROR'         TO  B01-RESULT
+               WRITE  B01-REC
+           END-EVALUATE
+           READ  C01
+             AT END
+               MOVE  CN-TRUE            TO  SW-C01-END
+           END-READ
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    ＤＢ更新前読込（READV）再試行単位                          *
+      *                                                                *
+      ******************************************************************
+       READV-CALL-PROC                   SECTION.
+      *G   ＤＢ更新前読込（READV）の１回分の呼出し
+           CALL  'LBED0C00'          USING  READV
+                                            XDATBAS-DIA
+                                            D01-RLBEDD0C-AREA
+                                            K01-RLBEDD0C-AREA
+                                            SQLCA
+           COMPUTE  XDATBAS-RETRY-CNT  =  XDATBAS-RETRY-CNT  +  1
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    ＤＢ更新（WRITV）再試行単位                                *
+      *                                                                *
+      ******************************************************************
+       WRITV-CALL-PROC                   SECTION.
+      *G   ＤＢ更新（WRITV）の１回分の呼出し
+           CALL  'LBED0C00'          USING  WRITV
+                                            XDATBAS-DIA
+                                            D01-RLBEDD0C-AREA
+                                            K01-RLBEDD0C-AREA
+                                            SQLCA
+           COMPUTE  XDATBAS-RETRY-CNT  =  XDATBAS-RETRY-CNT  +  1
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    日付取得処理                                                *
+      *                                                                *
+      ******************************************************************
+       GET-CURRENT-DATE-PROC             SECTION.
+      *G   日付取得処理
+           MOVE  FUNCTION  CURRENT-DATE TO  W-HIZUKE
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    終了処理                                                    *
+      *                                                                *
+      ******************************************************************
+       SYURYO-PROC                       SECTION.
+      *G   終了処理
+           MOVE  'SYURYO-PROC'          TO  ABN-SEC
+           CLOSE  C01
+           CLOSE  B01
+           CALL  'LBED0000'    USING  COMIT
+                                      XDATBAS-DIA
+                                      SQLCA
+           IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+             THEN
+               MOVE  'COMIT ERR'         TO  ABN-CMT2
+               PERFORM  DB-ERR-PROC
+             ELSE
+               CONTINUE
+           END-IF
+           CALL  'LBED0000'    USING  SINOF
+                                      XDATBAS-DIA
+                                      SQLCA
+           IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+             THEN
+               MOVE  'SINOFF ERR'        TO  ABN-CMT3
+               PERFORM  DB-ERR-PROC
+             ELSE
+               CONTINUE
+           END-IF
+           DISPLAY    MSG-CNT-C01      CNT-C01             UPON SYSOUT
+           DISPLAY    MSG-CNT-C02      CNT-C02             UPON SYSOUT
+           DISPLAY    MSG-CNT-C03      CNT-C03             UPON SYSOUT
+           DISPLAY                     MSG-END             UPON SYSOUT
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    ＤＢエラー処理                                              *
+      *                                                                *
+      ******************************************************************
+       DB-ERR-PROC                     SECTION.
+      *G   ＤＢのエラー処理
+           MOVE  SQLCODE              TO   ABEND-CODE
+           PERFORM   ABEND-PROC.
+      ******************************************************************
+      *                                                                *
+      *    アベンドメッセージ表示 と アベンド処理                      *
+      *                                                                *
+      ******************************************************************
+       ABEND-PROC                      SECTION.
+      *G   アベンドメッセージ表示 と アベンド処理
+           MOVE     ABEND-CODE  TO  ABN-CD
+      *G   オンコール通知（コンソール表示によりページング契機とする）
+           DISPLAY  MSG-ABN1  UPON  CONSOLE
+           DISPLAY  MSG-ABN2  UPON  CONSOLE
+           DISPLAY  MSG-ABN3  UPON  CONSOLE
+           DISPLAY  MSG-ABN0  UPON  SYSOUT
+           DISPLAY  MSG-ABN1  UPON  SYSOUT
+           DISPLAY  MSG-ABN2  UPON  SYSOUT
+           DISPLAY  MSG-ABN3  UPON  SYSOUT
+           IF  ABN-CMT1       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN5  UPON  SYSOUT
+           END-IF
+           IF  ABN-CMT2       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN6  UPON  SYSOUT
+           END-IF
+           IF  ABN-CMT3       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN7  UPON  SYSOUT
+           END-IF
+           DISPLAY  MSG-ABN8  UPON  SYSOUT
+           CALL  'CBLABN'  USING  ABEND-CODE.
+       END PROGRAM LBEA0300.
