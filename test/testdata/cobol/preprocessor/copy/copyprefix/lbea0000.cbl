@@ -44,8 +44,27 @@
 004400*   +-------------------------------------------------+           P
 004500*L  (ファイル名を記述。ＤＢの場合はコメントで対応を記述。）       P
 004600** USER-S:                                                        P
-004700* SELECT O01                                                      P
-004800*     ASSIGN    TO       UT-SYS100.                               P
+004610*D  仕入先マスタ更新結果抽出ファイル（後続システム連携用）
+004620 SELECT O01
+004630     ASSIGN    TO       UT-SYS110
+004640     ORGANIZATION LINE SEQUENTIAL.
+004650 SELECT E01
+004660     ASSIGN    TO       UT-SYS120
+004670     ORGANIZATION LINE SEQUENTIAL.
+004680*D  再開用チェックポイントファイル（最終コミット済キー保持）
+004690 SELECT CP01
+004700     ASSIGN    TO       UT-SYS130
+004710     ORGANIZATION LINE SEQUENTIAL
+004720     FILE STATUS       IS  CP01-STATUS.
+004730*D  仕入先マスタ更新実績報告ファイル（１件単位の処理結果）
+004740 SELECT R01
+004750     ASSIGN    TO       UT-SYS140
+004760     ORGANIZATION LINE SEQUENTIAL.
+004770*D  Ｉ０１入力形式制御ファイル（ＣＳＶ／固定長の切替）
+004780 SELECT CI01
+004790     ASSIGN    TO       UT-SYS150
+004800     ORGANIZATION LINE SEQUENTIAL
+004810     FILE STATUS       IS  CI01-STATUS.
 004900** USER-E:                                                        P
 005000 DATA                              DIVISION.                      P
 005100 FILE                              SECTION.                       P
@@ -58,7 +77,67 @@
 005800     COPY rlbebh0i        
                                       PREFIXING I01-.
 005900   02  I01-NEWLINE              PIC  X(001).                      P
+005910*D  ＣＳＶ形式取込み用の行イメージ（固定長レコードと領域共有）
+005920 01  I01-RAW-REC.
+005930   02  I01-RAW-LINE          PIC  X(320).
 006000**USER-E:                                                         P
+006010*
+006020*   +-------------------------------------------------+
+006030*   |  出力ファイル (O01):（仕入先マスタ更新結果抽出） |
+006040*   +-------------------------------------------------+
+006050**USER-S:
+006060 FD   O01.
+006070     COPY  rlbedd0c               PREFIXING  O01-.
+006080   02  O01-NEWLINE               PIC  X(001).
+006090**USER-E:
+006100*
+006110*   +-------------------------------------------------+
+006120*   |  出力ファイル (E01):（仕入先エラー明細ファイル） |
+006130*   +-------------------------------------------------+
+006140**USER-S:
+006150 FD   E01.
+006160     COPY rlbebh0i               PREFIXING E01-.
+006170   02  E01-RSN-CD                PIC  ----9.
+006180   02  E01-RSN-TEXT              PIC  X(40).
+006190   02  E01-NEWLINE               PIC  X(001).
+006200**USER-E:
+006210*
+006220*   +-------------------------------------------------+
+006230*   |  作業ファイル (CP01):（再開用チェックポイント）  |
+006240*   +-------------------------------------------------+
+006250**USER-S:
+006260 FD   CP01.
+006270 01  CP01-REC.
+006280   02  CP01-SHIIRE-CD            PIC  X(08).
+006290   02  CP01-NEWLINE              PIC  X(001).
+006300**USER-E:
+006310*
+006320*   +-------------------------------------------------+
+006330*   |  出力ファイル (R01):（仕入先更新実績報告）        |
+006340*   +-------------------------------------------------+
+006350**USER-S:
+006360 FD   R01.
+006370 01  R01-REC.
+006380   02  R01-SHIIRE-CD             PIC  X(08).
+006390   02  FILLER                    PIC  X(001) VALUE SPACE.
+006400   02  R01-ACTION                PIC  X(10).
+006410   02  FILLER                    PIC  X(001) VALUE SPACE.
+006420   02  R01-HIZUKE                PIC  X(10).
+006430   02  FILLER                    PIC  X(001) VALUE SPACE.
+006440   02  R01-JIKOKU                PIC  X(08).
+006450   02  R01-NEWLINE               PIC  X(001).
+006460**USER-E:
+006470*
+006480*   +-------------------------------------------------+
+006490*   |  制御ファイル (CI01):（Ｉ０１入力形式指定）       |
+006500*   +-------------------------------------------------+
+006510**USER-S:
+006520 FD   CI01.
+006530 01  CI01-REC.
+006540   02  CI01-FORMAT-CD            PIC  X(01).
+006550   02  CI01-DRYRUN-CD            PIC  X(01).
+006560   02  CI01-NEWLINE              PIC  X(001).
+006570**USER-E:
 007000 WORKING-STORAGE                   SECTION.                       P
 007100*D   日付                                                         P
 007200 01  W-HIZUKE.                                                    P
@@ -99,7 +178,7 @@
 010700   03  MSG-ABN0.                                                  P
 010800     05  FILLER                    PIC  X(15)  VALUE ALL '*'.     P
 010900     05  FILLER                    PIC  X(19)                     P
-011000                                  VALUE  'ABEND ﾒｯｾｰｼﾞ  START'.   P
+011000                                  VALUE  'ABEND MSG    START'.    P
 011100     05  FILLER                    PIC  X(16)  VALUE ALL '*'.     P
 011200*L プログラムＩＤ                                                 P
 011300   03  MSG-ABN1.                                                  P
@@ -115,7 +194,7 @@
 012300   03  MSG-ABN3.                                                  P
 012400     05  FILLER                    PIC  X(05)  VALUE ALL '*'.     P
 012500     05  FILLER                    PIC  X(13)                     P
-012600                                          VALUE 'ｱﾍﾞﾝﾄﾞｺｰﾄﾞ = '.  P
+012600                                          VALUE 'ABEND-CD = '.    P
 012700     05  ABN-CD                    PIC  ----9.                    P
 012800     05  FILLER                    PIC  X(27)  VALUE ALL '*'.     P
 012900*L アクセスＫＥＹ                                                 P
@@ -142,7 +221,7 @@
 015000   03  MSG-ABN8.                                                  P
 015100     05  FILLER                    PIC  X(10)  VALUE ALL '*'.     P
 015200     05  FILLER                    PIC  X(17)                     P
-015300                                  VALUE  'ｱﾍﾞﾝﾄﾞﾒｯｾｰｼﾞ  END'.     P
+015300                                  VALUE  'ABEND MSG    END'.      P
 015400     05  FILLER                    PIC  X(23)  VALUE ALL '*'.     P
 015500                                                                  P
 015600*D   開始メッセージ                                               P
@@ -162,20 +241,54 @@
 017000 01  MSG-CNT-I01.                                                 P
 017100   03  FILLER                      PIC  X(30)                     P
 017200                   VALUE 'I01                           '.        P
-017300   03  FILLER                      PIC  X(10)  VALUE '   レコー '.P
-017400   03  FILLER                      PIC  X(10)  VALUE 'ド件数 =  '.P
+017300   03  FILLER                      PIC  X(10)  VALUE '   RECORD '.P
+017400   03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.P
 017500*                                                                 P
 017600*D   出力件数メッセージ                                           P
 017700 01  MSG-CNT-DO01.                                                P
 017800   03  FILLER                      PIC  X(30)                     P
-017900                   VALUE '仕入先マスタ                  '.        P
-018000   03  FILLER                      PIC  X(10)  VALUE '        追'.P
-018100   03  FILLER                      PIC  X(10)  VALUE '加件数 =  '.P
+017900                   VALUE 'SUPPLIER MASTER              '.         P
+018000   03  FILLER                      PIC  X(10)  VALUE '      ADD '.P
+018100   03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.P
        01  MSG-CNT-DU01.                                                P
          03  FILLER                      PIC  X(30)                     P
-                         VALUE '仕入先マスタ                  '.        P
-         03  FILLER                      PIC  X(10)  VALUE '        更'.P
-         03  FILLER                      PIC  X(10)  VALUE '新件数 =  '.P
+                         VALUE 'SUPPLIER MASTER              '.         P
+         03  FILLER                      PIC  X(10)  VALUE '   UPDATE '.P
+         03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.P
+      *D   変更なし件数メッセージ
+       01  MSG-CNT-DN01.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER              '.
+         03  FILLER                      PIC  X(10)  VALUE 'UNCHANGED '.
+         03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.
+      *D   削除件数メッセージ
+       01  MSG-CNT-DE01.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER              '.
+         03  FILLER                      PIC  X(10)  VALUE '   DELETE '.
+         03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.
+      *D   削除対象なし件数メッセージ
+       01  MSG-CNT-DE02.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER              '.
+         03  FILLER                      PIC  X(10)  VALUE 'DEL-NOTFND'.
+         03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.
+      *D   例外件数メッセージ
+       01  MSG-CNT-E01.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER              '.
+         03  FILLER                      PIC  X(10)  VALUE '   EXCEPT '.
+         03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.
+      *D   合計突合結果メッセージ（入力件数と処理内訳合計の照合）
+       01  MSG-CNT-CHK-NG.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER              '.
+         03  FILLER                      PIC  X(20)  VALUE
+                         'CONTROL TOTAL NG    '.
+         03  FILLER                      PIC  X(07)  VALUE ' INPUT='.
+         03  CHK-CNT-I01                 PIC  ----------9.
+         03  FILLER                      PIC  X(06)  VALUE ' PROC='.
+         03  CHK-CNT-TOTAL               PIC  ----------9.
 018200*D   入力カウント                                                 P
 018300 01  CNT-I01-AREA.
 018400   03  CNT-I01                     PIC  S9(09).
@@ -183,6 +296,23 @@
 018600 01  CNT-DO01-AREA.                                               P
 018700   03  CNT-DO01                    PIC  9(09).                    P
          03  CNT-DU01                    PIC  9(09).                    P
+      *D   変更なしカウント
+       01  CNT-DN01-AREA.
+         03  CNT-DN01                    PIC  9(09).
+      *D   削除カウント
+       01  CNT-DE01-AREA.
+         03  CNT-DE01                    PIC  9(09).
+      *D   削除対象なしカウント
+       01  CNT-DE02-AREA.
+         03  CNT-DE02                    PIC  9(09).
+      *D   例外件数
+       01  CNT-E01-AREA.
+         03  CNT-E01                     PIC  9(09).
+      *D   再開時読み飛ばし件数
+       01  CNT-RESTART-SKIP-AREA.
+         03  CNT-RESTART-SKIP            PIC  9(09).
+      *D   処理内訳合計（入力件数との突合用ワーク領域）
+       01  WK-CNT-TOTAL                  PIC  S9(09).
 018800*D   新日付マスタ 管理情報 更新用ホスト変数
 018900 01  HOST-PGMID                    PIC X(08).
 019000 01  HOST-BLANK                    PIC X(08)  VALUE SPACE.
@@ -202,6 +332,42 @@
 020400*D   レコード終了フラグ
 020500 01  SW-CUR-END                   PIC  X(001)  VALUE SPACE.       P
 020600**USER-E:                                                         P
+020601*D   チェックポイントファイル状態
+020602 01  CP01-STATUS                  PIC  X(002).
+020603     88  CP01-STATUS-OK                VALUE  '00'.
+020604     88  CP01-STATUS-EOF               VALUE  '10'.
+020605     88  CP01-STATUS-NOTFOUND          VALUE  '35'.
+020606*D   再開フラグ（前回の中断分から再開する場合 'Y'）
+020607 01  SW-RESTART                   PIC  X(001)  VALUE SPACE.
+020608     88  SW-RESTART-ON                 VALUE  'Y'.
+020609*D   再開キー（前回コミット済の最終仕入先コード）
+020610 01  SV-RESTART-CD                PIC  X(08)   VALUE SPACE.
+020611*D   チェックポイント間隔カウンタ
+020612 01  CNT-CKPT-AREA.
+020613   03  CNT-CKPT                   PIC  9(09).
+020614*D   実績報告  処理区分（R01-ACTION に転記する作業領域）
+020615 01  WK-R01-ACTION                PIC  X(10).
+020616*D   直前処理コード（同一日Ｉ０１内の重複コード検出用）
+020617 01  SV-LAST-CD                   PIC  X(08)   VALUE LOW-VALUE.
+020618*D   例外理由（E01-RSN-CD／E01-RSN-TEXT に転記する作業領域）
+020619 01  WK-E01-RSN-CD                PIC  ----9.
+020620 01  WK-E01-RSN-TEXT              PIC  X(40).
+020621*D   項目チェック結果（'Y'＝エラーあり）
+020622 01  SW-EDIT-NG                   PIC  X(001)  VALUE SPACE.
+020623     88  SW-EDIT-NG-ON                 VALUE  'Y'.
+020624*D   Ｉ０１入力形式制御ファイル状態
+020625 01  CI01-STATUS                  PIC  X(002).
+020626     88  CI01-STATUS-OK                VALUE  '00'.
+020627     88  CI01-STATUS-EOF               VALUE  '10'.
+020628     88  CI01-STATUS-NOTFOUND          VALUE  '35'.
+020629*D   Ｉ０１入力形式スイッチ（'Y'＝ＣＳＶ形式）
+020630 01  SW-I01-CSV                   PIC  X(001)  VALUE SPACE.
+020631     88  SW-I01-CSV-ON                 VALUE  'Y'.
+020632*D   ＣＳＶ行展開用ワーク領域
+020633 01  WK-I01-RAW-LINE              PIC  X(320).
+020634*D   試行実行（更新なし）スイッチ（'Y'＝ＤＢ更新を行わない）
+020635 01  SW-DRYRUN                    PIC  X(001)  VALUE SPACE.
+020636     88  SW-DRYRUN-ON                  VALUE  'Y'.
 020700*D  予約定数                                                      P
 020800 01  CONTANT-AREA.                                                P
 020900*      エンドフラグの定数                                         P
@@ -210,8 +376,12 @@
 021200   03  CN-NEWLINE                 PIC  X(001) VALUE X'0A'.        P
 021300*D  プログラム名                                                  P
 021400   03  PGMID                      PIC  X(008) VALUE 'LBEA0000'.   P
-021500*D  テーブル名称                                                  P
-021600*  03  TABLE-NAME                 PIC  X(40).                     P
+021410*D  チェックポイント間隔（このレコード数ごとにコミットする）
+021420   03  CN-CKPT-INTERVAL           PIC  9(09) VALUE 1000.
+021500*D  テーブル名称（LBED0C00 呼出時の対象テーブル識別子）           P
+021510   03  CN-TABLE-ID                PIC  X(08) VALUE 'SHIIREM '.
+021520*D  ＤＢ排他待ち／タイムアウト時の最大再試行回数
+021530   03  CN-MAX-RETRY               PIC  9(02) VALUE 03.
 021700**                                                                P
 021800*D  ＳＱＬ使用領域の宣言                                          P
 021900*D  CBNABNの引数として使用する領域                                P
@@ -278,6 +448,8 @@
 028000     COPY  rlbedd0c               PREFIXING  D01-.
 028100**C データベース  キーエリア定義
 028200     COPY  rlbedd0c               PREFIXING  K01-.
+      **C データベース  現在値比較エリア定義（更新前後の変更有無判定用）
+           COPY  rlbedd0c               PREFIXING  D02-.
 028300***   ここまで ***************************************************P
 028400**USER-E:                                                         P
 028500 LINKAGE                           SECTION.                       P
@@ -314,7 +486,15 @@
 031600     MOVE     ZERO                TO  CNT-I01
 031700     MOVE     ZERO                TO  CNT-DO01                    P
                                             CNT-DU01
+                                            CNT-DN01
+                                            CNT-DE01
+                                            CNT-DE02
+                                            CNT-E01
+                                            CNT-RESTART-SKIP
            MOVE  SPACE                  TO  SW-CUR-END                  P
+           MOVE  SPACE                  TO  SW-RESTART
+           MOVE  SPACE                  TO  SV-RESTART-CD
+           MOVE  ZERO                   TO  CNT-CKPT
            INITIALIZE                   XDATBAS-DIA
                                         SQLCA
                                         D01-RLBEDD0C-AREA
@@ -328,6 +508,41 @@
 032400      MOVE  'JUNBI-PROC'          TO  ABN-SEC                     P
 032500      OPEN                                                        P
 032600               INPUT   I01                                        P
+               OUTPUT  O01
+               OUTPUT  E01
+               OUTPUT  R01
+      *G   前回中断分のチェックポイント確認（再開処理）
+           OPEN  INPUT  CP01
+           IF  CP01-STATUS-OK
+             READ  CP01
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE  CP01-SHIIRE-CD   TO  SV-RESTART-CD
+                 MOVE  'Y'              TO  SW-RESTART
+             END-READ
+             CLOSE  CP01
+           ELSE
+             CONTINUE
+           END-IF
+      *G   Ｉ０１入力形式制御ファイルの確認（ＣＳＶ／固定長）
+           OPEN  INPUT  CI01
+           IF  CI01-STATUS-OK
+             READ  CI01
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF  CI01-FORMAT-CD  =  'C'
+                   MOVE  'Y'            TO  SW-I01-CSV
+                 END-IF
+                 IF  CI01-DRYRUN-CD  =  'Y'
+                   MOVE  'Y'            TO  SW-DRYRUN
+                 END-IF
+             END-READ
+             CLOSE  CI01
+           ELSE
+             CONTINUE
+           END-IF
 032700**USER-E:                                                         P
 032800**                                                                P
 032900*G   ＤＢの接続                                                   P
@@ -337,12 +552,14 @@
 033300*   +-------------------------------------------------+           P
 033400**USER-S:                                                         P
 033500      MOVE  SPACE                 TO  XDATBAS-DIA                 P
+      *G   更新対象テーブル識別子の設定（LBED0C00 呼出更新ロジック共通化用）
+           MOVE  CN-TABLE-ID           TO  XDATBAS-TABLE-ID
 033600      CALL  'LBED0000'         USING  SINON                       P
 033700                                      XDATBAS-DIA                 P
 033800                                      SQLCA                       P
 033900       IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )                   P
 034000         THEN                                                     P
-034100*          MOVE  'SINON ERR'      TO  ABN-CMT1
+           MOVE  'SINON ERR'          TO  ABN-CMT1
 034200           PERFORM  DB-ERR-PROC
 034300         ELSE                                                     P
 034400           CONTINUE                                               P
@@ -366,25 +583,77 @@
 036200*    仕入先マスタ  出力処理                                      *P
 036300*                                                                *P
 036400******************************************************************P
-036500 SIIRE-PROC                        SECTION.
-036600*G   仕入先マスタ  出力処理
-036700**USER-S:
-036800     MOVE  'SIIRE-PROC'           TO  ABN-SEC
-037600     PERFORM  I01-INPUT-PROC
-037700     PERFORM  WITH TEST BEFORE
-037800              UNTIL  SW-CUR-END = '1'
-037800       MOVE  I01-SHIIRE-REC       TO  D01-RLBEDD0C-AREA
-037900       MOVE  I01-SHIIRE-REC       TO  K01-RLBEDD0C-AREA
-038000       MOVE  'LBEA0000'           TO  D01-KOSIN-PGM
-038100       MOVE  SPACE                TO  D01-TERM-ID
-038200       MOVE  W-DATE               TO  HOST-HI
-038300       MOVE  W-TIME               TO  HOST-TIME
-038400       MOVE  HOST-HIZUKE          TO  D01-KOSIN-NTJ
-037900     PERFORM  SIIRE-HANTEI-PROC
-038100     PERFORM  I01-INPUT-PROC
-038200     END-PERFORM
-038300**USER-E:
-038400       CONTINUE.
+036420 SIIRE-PROC                        SECTION.
+036440*G   仕入先マスタ  出力処理
+036460**USER-S:
+036480     MOVE  'SIIRE-PROC'           TO  ABN-SEC
+036500     PERFORM  I01-INPUT-PROC
+036520     PERFORM  WITH TEST BEFORE
+036540              UNTIL  SW-CUR-END = '1'
+036560*G   再開時は前回コミット済キー以前のレコードを読み飛ばす
+036580       IF  SW-RESTART-ON  AND
+036600           I01-SHIIRE-CD  NOT >  SV-RESTART-CD
+036620         THEN
+036640           COMPUTE  CNT-RESTART-SKIP  =  CNT-RESTART-SKIP  +  1
+036660         ELSE
+036680*G   入力レコードの項目チェック
+036700           PERFORM  EDIT-PROC
+036720           IF  SW-EDIT-NG-ON
+036740             THEN
+036760               PERFORM  EXCEPTION-PROC
+036780*G   同一コードが連続する場合は重複データとして例外処理
+036800             ELSE
+036820           IF  I01-SHIIRE-CD  =  SV-LAST-CD
+036840             THEN
+036860               MOVE  ZERO               TO  WK-E01-RSN-CD
+036880               MOVE  'DUPLICATE SUPPLIER CODE - RECORD SKIPPED'
+036900                                        TO  WK-E01-RSN-TEXT
+036920               PERFORM  EXCEPTION-PROC
+036940             ELSE
+036960*G   直前コードより小さい場合は順序誤りとして例外処理
+036980           IF  I01-SHIIRE-CD  <  SV-LAST-CD
+037000             THEN
+037020               MOVE  ZERO               TO  WK-E01-RSN-CD
+037040               MOVE  'SEQUENCE ERROR - RECORD SKIPPED'
+037060                                        TO  WK-E01-RSN-TEXT
+037080               PERFORM  EXCEPTION-PROC
+037100             ELSE
+037120*G   直前正常コードの更新は採用（成功）した場合のみ行う
+037140           MOVE  I01-SHIIRE-CD        TO  SV-LAST-CD
+037160       MOVE  I01-SHIIRE-CD        TO  D01-SHIIRE-CD
+037180                                      K01-SHIIRE-CD
+037200       MOVE  I01-SHIIRE-NAME      TO  D01-SHIIRE-NAME
+037220       MOVE  I01-SHIIRE-KANA      TO  D01-SHIIRE-KANA
+037240       MOVE  I01-SHIIRE-ADDR1     TO  D01-SHIIRE-ADDR1
+037260       MOVE  I01-SHIIRE-ADDR2     TO  D01-SHIIRE-ADDR2
+037280       MOVE  I01-SHIIRE-TEL       TO  D01-SHIIRE-TEL
+037300       MOVE  I01-SHIIRE-SIHARAI-CD
+037320                                  TO  D01-SHIIRE-SIHARAI-CD
+037340       MOVE  I01-SHIIRE-KAKARI-CD TO  D01-SHIIRE-KAKARI-CD
+037360       MOVE  I01-SHIIRE-YUKO-YMD  TO  D01-SHIIRE-YUKO-YMD
+037380       MOVE  I01-BANK-SEGMENT     TO  D01-BANK-SEGMENT
+037400       MOVE  'LBEA0000'           TO  D01-KOSIN-PGM
+037420       MOVE  SPACE                TO  D01-TERM-ID
+037440       MOVE  W-DATE               TO  HOST-HI
+037460       MOVE  W-TIME               TO  HOST-TIME
+037480       MOVE  HOST-HIZUKE          TO  D01-KOSIN-NTJ
+037500       PERFORM  SIIRE-HANTEI-PROC
+037520*G   チェックポイント間隔の判定
+037540               COMPUTE  CNT-CKPT      =   CNT-CKPT  +  1
+037560               IF  CNT-CKPT  NOT  <  CN-CKPT-INTERVAL
+037580                 THEN
+037600                   PERFORM  CHECKPOINT-PROC
+037620                 ELSE
+037640                   CONTINUE
+037660               END-IF
+037680           END-IF
+037700           END-IF
+037720           END-IF
+037740       END-IF
+037760     PERFORM  I01-INPUT-PROC
+037780     END-PERFORM
+037800**USER-E:
+037820       CONTINUE.
 038500******************************************************************P
 038600*                                                                *P
 038700*      仕入先マスタ  アクセスルーチン                            *P
@@ -395,38 +664,291 @@
 039200**USER-S:
       **   仕入先マスタ更新
 039300     MOVE  'SIIRE-HANTEI-PROC'    TO  ABN-SEC
-039400     CALL  'LBED0C00'          USING  WRITV
-039500                                      XDATBAS-DIA
-039600                                      D01-RLBEDD0C-AREA
-039700                                      K01-RLBEDD0C-AREA
-039800                                      SQLCA
-040100     EVALUATE  XDATBAS-STAT
-040200       WHEN     CN-XDATBAS-OK
-040300         COMPUTE  CNT-DU01  =  CNT-DU01 +  1
+           EVALUATE  TRUE
+             WHEN  I01-TRAN-CD-DELETE
+               PERFORM  SIIRE-DELETE-PROC
+             WHEN  OTHER
+               PERFORM  SIIRE-UPDATE-PROC
+           END-EVALUATE
+041200**USER-E:
+       CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *      仕入先マスタ  追加／更新処理                              *
+      *                                                                *
+      ******************************************************************
+       SIIRE-UPDATE-PROC                SECTION.
+      *G   仕入先マスタ  追加／更新処理
+           MOVE  'SIIRE-UPDATE-PROC'    TO  ABN-SEC
+           MOVE  '1'                    TO  D01-STATUS-CD
+      *         更新前の現在値を読み込み、変更の有無を判定する。
+      *G   ＤＢ排他待ち／タイムアウトは最大再試行回数まで再試行する。
+           MOVE  ZERO                   TO  XDATBAS-RETRY-CNT
+           PERFORM  READV-CALL-PROC
+               WITH TEST AFTER
+               UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                  OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                 AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+           EVALUATE  XDATBAS-STAT
+             WHEN     CN-XDATBAS-OK
+               IF  D02-BUSINESS-DATA  =  D01-BUSINESS-DATA
+                 COMPUTE  CNT-DN01  =  CNT-DN01 +  1
+                 MOVE  'UNCHANGED'      TO  WK-R01-ACTION
+                 PERFORM  ACTIVITY-PROC
+                 PERFORM  EXTRACT-PROC
+               ELSE
+      *G           試行実行時はＤＢ更新を行わず、見込み結果のみ計上する。
+                 IF  SW-DRYRUN-ON
+                   COMPUTE  CNT-DU01  =  CNT-DU01 +  1
+                   MOVE  'UPDATED'    TO  WK-R01-ACTION
+                   PERFORM  ACTIVITY-PROC
+                 ELSE
+      *G               ＤＢ排他待ち／タイムアウトは最大再試行回数まで再試行する。
+                   MOVE  ZERO               TO  XDATBAS-RETRY-CNT
+                   PERFORM  WRITV-CALL-PROC
+                       WITH TEST AFTER
+                       UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                          OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                         AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+                   EVALUATE  XDATBAS-STAT
+                     WHEN     CN-XDATBAS-OK
+                       COMPUTE  CNT-DU01  =  CNT-DU01 +  1
+                       MOVE  'UPDATED'    TO  WK-R01-ACTION
+                       PERFORM  ACTIVITY-PROC
+                       PERFORM  EXTRACT-PROC
+                     WHEN OTHER
+                       MOVE  SQLCODE          TO  WK-E01-RSN-CD
+                       MOVE  'DB ACCESS ERROR - RECORD SKIPPED'
+                                              TO  WK-E01-RSN-TEXT
+                       PERFORM  EXCEPTION-PROC
+                   END-EVALUATE
+                 END-IF
+               END-IF
              WHEN     CN-XDATBAS-NODATA
-      **       対象データが存在しない場合、追加する。
-               CALL  'LBED0C00'      USING  ADD-M
-                                            XDATBAS-DIA
-                                            D01-RLBEDD0C-AREA
-                                            K01-RLBEDD0C-AREA
-                                            SQLCA
+      *         対象データが存在しない場合、追加する。
+      *G           試行実行時はＤＢ更新を行わず、見込み結果のみ計上する。
+               IF  SW-DRYRUN-ON
+                 COMPUTE  CNT-DO01  =  CNT-DO01 +  1
+                 MOVE  'ADDED'         TO  WK-R01-ACTION
+                 PERFORM  ACTIVITY-PROC
+               ELSE
+      *G           ＤＢ排他待ち／タイムアウトは最大再試行回数まで再試行する。
+                 MOVE  ZERO               TO  XDATBAS-RETRY-CNT
+                 PERFORM  ADDM-CALL-PROC
+                     WITH TEST AFTER
+                     UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                        OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                       AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+                 EVALUATE  XDATBAS-STAT
+                   WHEN     CN-XDATBAS-OK
+                     COMPUTE  CNT-DO01  =  CNT-DO01 +  1
+                     MOVE  'ADDED'         TO  WK-R01-ACTION
+                     PERFORM  ACTIVITY-PROC
+                     PERFORM  EXTRACT-PROC
+                   WHEN OTHER
+                     MOVE  SQLCODE            TO  WK-E01-RSN-CD
+                     MOVE  'DB ACCESS ERROR - RECORD SKIPPED'
+                                              TO  WK-E01-RSN-TEXT
+                     PERFORM  EXCEPTION-PROC
+                 END-EVALUATE
+               END-IF
+             WHEN OTHER
+               MOVE  SQLCODE                TO  WK-E01-RSN-CD
+               MOVE  'DB ACCESS ERROR - RECORD SKIPPED'
+                                            TO  WK-E01-RSN-TEXT
+               PERFORM  EXCEPTION-PROC
+           END-EVALUATE
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *      仕入先マスタ  削除（非活性化）処理                        *
+      *                                                                *
+      ******************************************************************
+       SIIRE-DELETE-PROC                SECTION.
+      *G   仕入先マスタ  削除（非活性化）処理
+           MOVE  'SIIRE-DELETE-PROC'    TO  ABN-SEC
+           MOVE  '9'                    TO  D01-STATUS-CD
+      *G   試行実行時はＤＢ更新を行わず、対象の存在有無のみ確認する。
+           IF  SW-DRYRUN-ON
+             MOVE  ZERO                 TO  XDATBAS-RETRY-CNT
+             PERFORM  READV-CALL-PROC
+                 WITH TEST AFTER
+                 UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                    OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                   AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+             EVALUATE  XDATBAS-STAT
+               WHEN     CN-XDATBAS-OK
+                 COMPUTE  CNT-DE01  =  CNT-DE01 +  1
+                 MOVE  'DELETED'        TO  WK-R01-ACTION
+                 PERFORM  ACTIVITY-PROC
+               WHEN     CN-XDATBAS-NODATA
+                 COMPUTE  CNT-DE02  =  CNT-DE02 +  1
+                 MOVE  'NOT FOUND'      TO  WK-R01-ACTION
+                 PERFORM  ACTIVITY-PROC
+               WHEN OTHER
+                 MOVE  SQLCODE              TO  WK-E01-RSN-CD
+                 MOVE  'DB ACCESS ERROR - RECORD SKIPPED'
+                                            TO  WK-E01-RSN-TEXT
+                 PERFORM  EXCEPTION-PROC
+             END-EVALUATE
+           ELSE
+      *G       更新前の現在値を読み込み、業務項目はそのまま維持する。
+      *G       （非活性化のみを行い、入力行の項目で上書きしない。）
+      *G       ＤＢ排他待ち／タイムアウトは最大再試行回数まで再試行する。
+           MOVE  ZERO                   TO  XDATBAS-RETRY-CNT
+           PERFORM  READV-CALL-PROC
+               WITH TEST AFTER
+               UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                  OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                 AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+           EVALUATE  XDATBAS-STAT
+             WHEN     CN-XDATBAS-OK
+               MOVE  D02-BUSINESS-DATA      TO  D01-BUSINESS-DATA
+               MOVE  '9'                    TO  D01-STATUS-CD
+               MOVE  ZERO                   TO  XDATBAS-RETRY-CNT
+               PERFORM  DELET-CALL-PROC
+                   WITH TEST AFTER
+                   UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                      OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                     AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
                EVALUATE  XDATBAS-STAT
                  WHEN     CN-XDATBAS-OK
-                   COMPUTE  CNT-DO01  =  CNT-DO01 +  1
+                   COMPUTE  CNT-DE01  =  CNT-DE01 +  1
+                   MOVE  'DELETED'          TO  WK-R01-ACTION
+                   PERFORM  ACTIVITY-PROC
+                   PERFORM  EXTRACT-PROC
+                 WHEN     CN-XDATBAS-NODATA
+      *             削除対象が存在しない（既に非活性化済み）場合は例外とせず
+      *             対象なしとして計上する。
+                   COMPUTE  CNT-DE02            =  CNT-DE02 +  1
+                   MOVE  'NOT FOUND'            TO  WK-R01-ACTION
+                   PERFORM  ACTIVITY-PROC
                  WHEN OTHER
-                   PERFORM  DB-ERR-PROC
+                   MOVE  SQLCODE                TO  WK-E01-RSN-CD
+                   MOVE  'DB ACCESS ERROR - RECORD SKIPPED'
+                                                TO  WK-E01-RSN-TEXT
+                   PERFORM  EXCEPTION-PROC
                END-EVALUATE
-040600       WHEN OTHER
-040700         PERFORM  DB-ERR-PROC
-040800     END-EVALUATE
-041200**USER-E:
-041300       CONTINUE.
-041400******************************************************************P
-041500*                                                                *P
-041600*    終了処理                                                    *P
-041700*                                                                *P
-041800******************************************************************P
-041900 SYURYO-PROC                       SECTION.                       P
+             WHEN     CN-XDATBAS-NODATA
+      *         削除対象が存在しない（既に非活性化済み）場合は例外とせず
+      *         対象なしとして計上する。
+               COMPUTE  CNT-DE02            =  CNT-DE02 +  1
+               MOVE  'NOT FOUND'            TO  WK-R01-ACTION
+               PERFORM  ACTIVITY-PROC
+             WHEN OTHER
+               MOVE  SQLCODE                TO  WK-E01-RSN-CD
+               MOVE  'DB ACCESS ERROR - RECORD SKIPPED'
+                                            TO  WK-E01-RSN-TEXT
+               PERFORM  EXCEPTION-PROC
+           END-EVALUATE
+           END-IF
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *      ＤＢ更新前読込（READV）再試行単位                        *
+      *                                                                *
+      ******************************************************************
+       READV-CALL-PROC                  SECTION.
+      *G   ＤＢ更新前読込（READV）の１回分の呼出し
+           CALL  'LBED0C00'          USING  READV
+                                            XDATBAS-DIA
+                                            D02-RLBEDD0C-AREA
+                                            K01-RLBEDD0C-AREA
+                                            SQLCA
+           COMPUTE  XDATBAS-RETRY-CNT  =  XDATBAS-RETRY-CNT  +  1
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *      ＤＢ更新（WRITV）再試行単位                              *
+      *                                                                *
+      ******************************************************************
+       WRITV-CALL-PROC                  SECTION.
+      *G   ＤＢ更新（WRITV）の１回分の呼出し
+           CALL  'LBED0C00'          USING  WRITV
+                                            XDATBAS-DIA
+                                            D01-RLBEDD0C-AREA
+                                            K01-RLBEDD0C-AREA
+                                            SQLCA
+           COMPUTE  XDATBAS-RETRY-CNT  =  XDATBAS-RETRY-CNT  +  1
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *      ＤＢ追加（ADD-M）再試行単位                              *
+      *                                                                *
+      ******************************************************************
+       ADDM-CALL-PROC                   SECTION.
+      *G   ＤＢ追加（ADD-M）の１回分の呼出し
+           CALL  'LBED0C00'          USING  ADD-M
+                                            XDATBAS-DIA
+                                            D01-RLBEDD0C-AREA
+                                            K01-RLBEDD0C-AREA
+                                            SQLCA
+           COMPUTE  XDATBAS-RETRY-CNT  =  XDATBAS-RETRY-CNT  +  1
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *      ＤＢ削除（DELET）再試行単位                              *
+      *                                                                *
+      ******************************************************************
+       DELET-CALL-PROC                  SECTION.
+      *G   ＤＢ削除（DELET）の１回分の呼出し
+           CALL  'LBED0C00'          USING  DELET
+                                            XDATBAS-DIA
+                                            D01-RLBEDD0C-AREA
+                                            K01-RLBEDD0C-AREA
+                                            SQLCA
+           COMPUTE  XDATBAS-RETRY-CNT  =  XDATBAS-RETRY-CNT  +  1
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *      仕入先マスタ  入力レコード項目チェック                    *
+      *                                                                *
+      ******************************************************************
+       EDIT-PROC                        SECTION.
+      *G   仕入先マスタ  入力レコード項目チェック
+           MOVE  'EDIT-PROC'            TO  ABN-SEC
+           MOVE  SPACE                  TO  SW-EDIT-NG
+           EVALUATE  TRUE
+             WHEN  I01-SHIIRE-CD  =  SPACE
+               MOVE  ZERO                  TO  WK-E01-RSN-CD
+               MOVE  'SUPPLIER CODE MISSING - RECORD SKIPPED'
+                                           TO  WK-E01-RSN-TEXT
+               MOVE  'Y'                   TO  SW-EDIT-NG
+      *G   削除行は非活性化のみを行うため、氏名の設定を必須としない。
+             WHEN  NOT I01-TRAN-CD-DELETE  AND
+                   I01-SHIIRE-NAME  =  SPACE
+               MOVE  ZERO                  TO  WK-E01-RSN-CD
+               MOVE  'SUPPLIER NAME MISSING - RECORD SKIPPED'
+                                           TO  WK-E01-RSN-TEXT
+               MOVE  'Y'                   TO  SW-EDIT-NG
+             WHEN  NOT ( I01-TRAN-CD-ADD-UPDATE  OR
+                         I01-TRAN-CD-DELETE )
+               MOVE  ZERO                  TO  WK-E01-RSN-CD
+               MOVE  'INVALID TRANSACTION CODE - RECORD SKIPPED'
+                                           TO  WK-E01-RSN-TEXT
+               MOVE  'Y'                   TO  SW-EDIT-NG
+             WHEN  I01-SHIIRE-YUKO-YMD  NOT  =  SPACE  AND
+                   I01-SHIIRE-YUKO-YMD  NOT  NUMERIC
+               MOVE  ZERO                  TO  WK-E01-RSN-CD
+               MOVE  'INVALID EXPIRY DATE - RECORD SKIPPED'
+                                           TO  WK-E01-RSN-TEXT
+               MOVE  'Y'                   TO  SW-EDIT-NG
+             WHEN  I01-SHIIRE-SIHARAI-CD  NOT  =  SPACE  AND
+                   I01-SHIIRE-SIHARAI-CD  NOT  NUMERIC
+               MOVE  ZERO                  TO  WK-E01-RSN-CD
+               MOVE  'INVALID PAYMENT CODE - RECORD SKIPPED'
+                                           TO  WK-E01-RSN-TEXT
+               MOVE  'Y'                   TO  SW-EDIT-NG
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    終了処理                                                    *
+      *                                                                *
+      ******************************************************************
+       SYURYO-PROC                       SECTION.
 042000*G   終了処理                                                     P
 042100*G   ファイルのクローズ                                           P
 042200*   +-------------------------------------------------+           P
@@ -436,6 +958,9 @@
 042600     MOVE  'SYURYO-PROC'         TO  ABN-SEC                      P
 042700     CLOSE                                                        P
 042800                  I01                                             P
+                 O01
+                 E01
+                 R01
 042900**USER-E:                                                         P
 043000**                                                                P
 043100*   +-------------------------------------------------+           P
@@ -452,12 +977,18 @@
 044200                                SQLCA                             P
 044300     IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )                     P
 044400       THEN                                                       P
-044500*        MOVE  'COMIT ERR'       TO  ABN-CMT2
+         MOVE  'COMIT ERR'           TO  ABN-CMT2
 044600         PERFORM  DB-ERR-PROC
 044700       ELSE                                                       P
 044800         CONTINUE                                                 P
 044900     END-IF                                                       P
 045000**USER-E:                                                         P
+      *G   試行実行時はＤＢ更新を行っていないため、再開点を残さない。
+      *G   正常終了のため、再開用チェックポイントを空にする
+           IF  NOT  SW-DRYRUN-ON
+             OPEN  OUTPUT  CP01
+             CLOSE CP01
+           END-IF
 045100**                                                                P
 045200*G   ＤＢの切断                                                   P
 045300*   +-------------------------------------------------+           P
@@ -470,7 +1001,7 @@
 046000                                SQLCA                             P
 046100     IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )                     P
 046200       THEN                                                       P
-046300*        MOVE  'SINOFF ERR'       TO  ABN-CMT2
+         MOVE  'SINOFF ERR'          TO  ABN-CMT2
 046400         PERFORM  DB-ERR-PROC
 046500       ELSE                                                       P
 046600         CONTINUE                                                 P
@@ -484,6 +1015,22 @@
 047400     DISPLAY    MSG-CNT-I01       CNT-I01             UPON SYSOUT P
            DISPLAY    MSG-CNT-DU01      CNT-DU01            UPON SYSOUT
 047500     DISPLAY    MSG-CNT-DO01      CNT-DO01            UPON SYSOUT
+           DISPLAY    MSG-CNT-DN01      CNT-DN01            UPON SYSOUT
+           DISPLAY    MSG-CNT-DE01      CNT-DE01            UPON SYSOUT
+           DISPLAY    MSG-CNT-DE02      CNT-DE02            UPON SYSOUT
+           DISPLAY    MSG-CNT-E01       CNT-E01             UPON SYSOUT
+      *G   入力件数と処理内訳合計との突合
+           COMPUTE  WK-CNT-TOTAL  =  CNT-DU01 + CNT-DO01 + CNT-DN01
+                                    + CNT-DE01 + CNT-DE02 + CNT-E01
+                                    + CNT-RESTART-SKIP
+           IF  WK-CNT-TOTAL  NOT =  CNT-I01
+             THEN
+               MOVE  CNT-I01            TO  CHK-CNT-I01
+               MOVE  WK-CNT-TOTAL       TO  CHK-CNT-TOTAL
+               DISPLAY  MSG-CNT-CHK-NG  UPON  SYSOUT
+             ELSE
+               CONTINUE
+           END-IF
 047600     DISPLAY                      MSG-END             UPON SYSOUT P
 047700**USER-E:                                                         P
 047800     CONTINUE.                                                    P
@@ -504,11 +1051,45 @@
 049300     IF         SW-CUR-END        =   SPACE
 049400      THEN
 049500        COMPUTE  CNT-I01          =   CNT-I01  +  1
+           IF  SW-I01-CSV-ON
+             PERFORM  I01-CSV-PARSE-PROC
+           END-IF
 049600      ELSE
 049700        CONTINUE
 049800     END-IF
 049900**USER-E
 050000     CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    ファイル(I01)ＣＳＶ形式展開処理                            *
+      *                                                                *
+      ******************************************************************
+       I01-CSV-PARSE-PROC               SECTION.
+      *G   ＣＳＶ形式レコードの項目展開
+      *D   末尾項目省略時に前レコードの値が残らないよう初期化する
+           INITIALIZE  I01-SHIIRE-REC
+           MOVE  I01-RAW-LINE            TO  WK-I01-RAW-LINE
+           UNSTRING  WK-I01-RAW-LINE
+               DELIMITED BY  ','
+               INTO   I01-SHIIRE-CD
+                      I01-TRAN-CD
+                      I01-SHIIRE-NAME
+                      I01-SHIIRE-KANA
+                      I01-SHIIRE-ADDR1
+                      I01-SHIIRE-ADDR2
+                      I01-SHIIRE-TEL
+                      I01-SHIIRE-SIHARAI-CD
+                      I01-SHIIRE-KAKARI-CD
+                      I01-SHIIRE-YUKO-YMD
+                      I01-BANK-CD
+                      I01-BANK-NAME
+                      I01-BRANCH-CD
+                      I01-BRANCH-NAME
+                      I01-ACCOUNT-TYPE
+                      I01-ACCOUNT-NO
+                      I01-ACCOUNT-KANA
+           END-UNSTRING
+           CONTINUE.
 051600******************************************************************P
 051700*                                                                *P
 051800*    ユーザ コーディング  エリア                                 *P
@@ -536,6 +1117,78 @@
 054000     MOVE  W-T-SS100              TO   DISP-T-SS100               P
 054100     CONTINUE.                                                    P
 054200**                                                                P
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  更新実績報告処理（１件単位）                  *
+      *                                                                *
+      ******************************************************************
+       ACTIVITY-PROC                    SECTION.
+      *G   仕入先マスタ  更新実績報告処理
+           MOVE  'ACTIVITY-PROC'        TO  ABN-SEC
+           MOVE  I01-SHIIRE-CD           TO  R01-SHIIRE-CD
+           MOVE  WK-R01-ACTION           TO  R01-ACTION
+           MOVE  DISP-DATE               TO  R01-HIZUKE
+           MOVE  DISP-TIME               TO  R01-JIKOKU
+           MOVE  CN-NEWLINE              TO  R01-NEWLINE
+           WRITE R01-REC
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  更新結果抽出処理（後続システム連携用）        *
+      *                                                                *
+      ******************************************************************
+       EXTRACT-PROC                     SECTION.
+      *G   仕入先マスタ  更新結果抽出処理
+           MOVE  'EXTRACT-PROC'         TO  ABN-SEC
+           MOVE  D01-RLBEDD0C-AREA       TO  O01-RLBEDD0C-AREA
+           MOVE  CN-NEWLINE              TO  O01-NEWLINE
+           WRITE O01-RLBEDD0C-AREA
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  例外処理（１件単位でスキップし処理継続）      *
+      *                                                                *
+      ******************************************************************
+       EXCEPTION-PROC                   SECTION.
+      *G   仕入先マスタ  例外処理
+           MOVE  'EXCEPTION-PROC'       TO  ABN-SEC
+           MOVE  I01-SHIIRE-REC         TO  E01-SHIIRE-REC
+           MOVE  WK-E01-RSN-CD          TO  E01-RSN-CD
+           MOVE  WK-E01-RSN-TEXT        TO  E01-RSN-TEXT
+           MOVE  CN-NEWLINE             TO  E01-NEWLINE
+           WRITE E01-SHIIRE-REC
+           COMPUTE  CNT-E01             =   CNT-E01  +  1
+           MOVE  'EXCEPTION'             TO  WK-R01-ACTION
+           PERFORM  ACTIVITY-PROC
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  チェックポイント処理（中間コミット／再開点）  *
+      *                                                                *
+      ******************************************************************
+       CHECKPOINT-PROC                  SECTION.
+      *G   仕入先マスタ  チェックポイント処理
+           MOVE  'CHECKPOINT-PROC'      TO  ABN-SEC
+           CALL  'LBED0000'          USING  COMIT
+                                            XDATBAS-DIA
+                                            SQLCA
+           IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+             THEN
+               MOVE  'CKPT COMIT ERR'   TO  ABN-CMT2
+               PERFORM  DB-ERR-PROC
+             ELSE
+               CONTINUE
+           END-IF
+      *G   試行実行時はＤＢ更新を行っていないため、再開点を残さない。
+           IF  NOT  SW-DRYRUN-ON
+             OPEN  OUTPUT  CP01
+             MOVE  I01-SHIIRE-CD           TO  CP01-SHIIRE-CD
+             MOVE  CN-NEWLINE              TO  CP01-NEWLINE
+             WRITE CP01-REC
+             CLOSE CP01
+           END-IF
+           MOVE  ZERO                    TO  CNT-CKPT
+           CONTINUE.
 054300******************************************************************P
 054400*                                                                *P
 054500*    ＤＢエラー処理                                              *P
@@ -564,30 +1217,34 @@
 056800     MOVE     W-DATE      TO  MSG-ABN1(20:8)                      P
 056900     MOVE     W-TIME(1:6) TO  MSG-ABN1(30:6)                      P
 057000     MOVE     ABEND-CODE  TO  ABN-CD                              P
+      *G   オンコール通知（コンソール表示によりページング契機とする）
+           DISPLAY  MSG-ABN1  UPON  CONSOLE
+           DISPLAY  MSG-ABN2  UPON  CONSOLE
+           DISPLAY  MSG-ABN3  UPON  CONSOLE
 057100     DISPLAY  MSG-ABN0  UPON  SYSOUT                              P
 057200     DISPLAY  MSG-ABN1  UPON  SYSOUT                              P
 057300     DISPLAY  MSG-ABN2  UPON  SYSOUT                              P
 057400     DISPLAY  MSG-ABN3  UPON  SYSOUT                              P
 057500     DISPLAY  MSG-ABN4  UPON  SYSOUT                              P
 057600**USER-S:                                                         P
-057700*    IF  ABN-CMT1       =     SPACE                               P
-057800*      THEN                                                       P
-057900*        CONTINUE                                                 P
-058000*      ELSE                                                       P
-058100*        DISPLAY  MSG-ABN5  UPON  SYSOUT                          P
-058200*    END-IF                                                       P
-058300*    IF  ABN-CMT2       =     SPACE                               P
-058400*      THEN                                                       P
-058500*        CONTINUE                                                 P
-058600*      ELSE                                                       P
-058700*        DISPLAY  MSG-ABN6  UPON  SYSOUT                          P
-058800*    END-IF                                                       P
-058900*    IF  ABN-CMT3       =     SPACE                               P
-059000*      THEN                                                       P
-059100*        CONTINUE                                                 P
-059200*      ELSE                                                       P
-059300*        DISPLAY  MSG-ABN7  UPON  SYSOUT                          P
-059400*    END-IF                                                       P
+           IF  ABN-CMT1       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN5  UPON  SYSOUT
+           END-IF
+           IF  ABN-CMT2       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN6  UPON  SYSOUT
+           END-IF
+           IF  ABN-CMT3       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN7  UPON  SYSOUT
+           END-IF
 059500**USER-E:                                                         P
 059600     DISPLAY  MSG-ABN8  UPON  SYSOUT                              P
 059700     CALL  'CBLABN'  USING  ABEND-CODE.                           P
