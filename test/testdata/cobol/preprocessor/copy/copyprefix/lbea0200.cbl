@@ -0,0 +1,339 @@
+      *T   仕入先マスタ照会
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID.                       LBEA0200.
+       AUTHOR.                           HITACHI.
+      ** 入出力ファイル：
+      ** USER-S:
+      *      Q01  :         仕入先照会キーファイル
+      *      A01  :         仕入先照会結果ファイル
+      ** USER-E:
+      ** 使用サブルーチン部品：
+      *   +-------------------------------------------------+
+      *   |  使用したサブルーチン部品を記述する。           |
+      *   +-------------------------------------------------+
+      ** USER-S:
+      *      LBED0000       仕入先マスタ
+      *      LBED0C00       仕入先マスタ
+      ** USER-E:
+       ENVIRONMENT                       DIVISION.
+       CONFIGURATION                     SECTION.
+       SOURCE-COMPUTER.                  3500.
+       OBJECT-COMPUTER.                  3500.
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+      *D  仕入先照会キーファイル（１件１キー、キー入力順に処理する）
+           SELECT Q01
+               ASSIGN    TO       UT-SYS300
+               ORGANIZATION LINE SEQUENTIAL.
+      *D  仕入先照会結果ファイル（該当有無および内容を報告する）
+           SELECT A01
+               ASSIGN    TO       UT-SYS310
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA                              DIVISION.
+       FILE                              SECTION.
+      *
+      *   +-------------------------------------------------+
+      *   |  入力ファイル (Q01):（仕入先照会キーファイル）   |
+      *   +-------------------------------------------------+
+       FD   Q01.
+       01  Q01-REC.
+         02  Q01-SHIIRE-CD             PIC  X(08).
+         02  Q01-NEWLINE               PIC  X(001).
+      *
+      *   +-------------------------------------------------+
+      *   |  出力ファイル (A01):（仕入先照会結果ファイル）   |
+      *   +-------------------------------------------------+
+       FD   A01.
+       01  A01-REC.
+         02  A01-SHIIRE-CD             PIC  X(08).
+         02  FILLER                    PIC  X(002) VALUE SPACE.
+         02  A01-RESULT                PIC  X(009).
+         02  FILLER                    PIC  X(002) VALUE SPACE.
+         02  A01-SHIIRE-NAME           PIC  X(040).
+         02  FILLER                    PIC  X(002) VALUE SPACE.
+         02  A01-STATUS-CD             PIC  X(001).
+         02  A01-NEWLINE               PIC  X(001).
+       WORKING-STORAGE                   SECTION.
+      *D   ABEND メッセージ
+       01  MSG-ABN-AREA.
+         03  MSG-ABN0.
+           05  FILLER                    PIC  X(15)  VALUE ALL '*'.
+           05  FILLER                    PIC  X(19)
+                                        VALUE  'ABEND MSG    START'.
+           05  FILLER                    PIC  X(16)  VALUE ALL '*'.
+         03  MSG-ABN1.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-PGMID                 PIC  X(08)  VALUE SPACE.
+           05  FILLER                    PIC  X(37)  VALUE ALL '*'.
+         03  MSG-ABN2.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-SEC                   PIC  X(30)  VALUE SPACE.
+           05  FILLER                    PIC  X(15)  VALUE ALL '*'.
+         03  MSG-ABN3.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  FILLER                    PIC  X(13)
+                                          VALUE 'ABEND-CD = '.
+           05  ABN-CD                    PIC  ----9.
+           05  FILLER                    PIC  X(27)  VALUE ALL '*'.
+         03  MSG-ABN5.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-CMT1                  PIC  X(40)  VALUE SPACE.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+         03  MSG-ABN6.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-CMT2                  PIC  X(40)  VALUE SPACE.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+         03  MSG-ABN7.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+           05  ABN-CMT3                  PIC  X(40)  VALUE SPACE.
+           05  FILLER                    PIC  X(05)  VALUE ALL '*'.
+         03  MSG-ABN8.
+           05  FILLER                    PIC  X(10)  VALUE ALL '*'.
+           05  FILLER                    PIC  X(17)
+                                        VALUE  'ABEND MSG    END'.
+           05  FILLER                    PIC  X(23)  VALUE ALL '*'.
+      *D   開始メッセージ
+       01  MSG-START.
+         03  FILLER                      PIC  X(10)  VALUE '       ***'.
+         03  START-PGMID                 PIC  X(10)  VALUE SPACE.
+         03  FILLER                      PIC  X(10)  VALUE ' START ***'.
+      *D   終了メッセージ
+       01  MSG-END.
+         03  FILLER                      PIC  X(10)  VALUE '       ***'.
+         03  END-PGMID                   PIC  X(10)  VALUE SPACE.
+         03  FILLER                      PIC  X(10)  VALUE '  END  ***'.
+      *D   照会件数メッセージ
+       01  MSG-CNT-Q01.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER INQUIRY      '.
+         03  FILLER                      PIC  X(14)
+                         VALUE 'FOUND     =   '.
+       01  MSG-CNT-Q02.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER INQUIRY      '.
+         03  FILLER                      PIC  X(14)
+                         VALUE 'NOT FOUND =   '.
+       01  MSG-CNT-Q03.
+         03  FILLER                      PIC  X(30)
+                         VALUE 'SUPPLIER MASTER INQUIRY      '.
+         03  FILLER                      PIC  X(14)
+                         VALUE 'DB ERROR  =   '.
+      *D   件数カウント
+       01  CNT-Q01-AREA.
+         03  CNT-Q01                    PIC  9(09).
+         03  CNT-Q02                    PIC  9(09).
+         03  CNT-Q03                    PIC  9(09).
+      *D  ＤＢアクセス用領域
+       01  XDATBAS-MODE                 PIC     X(05).
+           COPY  rlbedc01.
+           COPY  rlbedc02.
+           COPY  rlbedd00               PREFIXING  XDATBAS-.
+           COPY  rlbedd0c               PREFIXING  D01-.
+           COPY  rlbedd0c               PREFIXING  K01-.
+           COPY  SQLCA.
+      *D  Ｑ０１終了フラグ
+       01  SW-Q01-END                   PIC  X(001)  VALUE SPACE.
+      *D  予約定数
+       01  CONTANT-AREA.
+         03  CN-TRUE                    PIC  X(001) VALUE '1'.
+         03  PGMID                      PIC  X(008) VALUE 'LBEA0200'.
+      *D  テーブル名称（LBED0C00 呼出時の対象テーブル識別子）
+         03  CN-TABLE-ID                PIC  X(08) VALUE 'SHIIREM '.
+      *D  ＤＢ排他待ち／タイムアウト時の最大再試行回数
+         03  CN-MAX-RETRY               PIC  9(02) VALUE 03.
+      *D  ＣＢＬＡＢＮ呼出用領域
+       01  ABEND-CODE                   PIC S9(004) USAGE  COMP.
+       PROCEDURE                         DIVISION.
+      ******************************************************************
+      *                                                                *
+      *    メイン処理                                                  *
+      *                                                                *
+      ******************************************************************
+       MAIN-PROC                         SECTION.
+      *G   メイン処理
+           PERFORM  JUNBI-PROC
+           PERFORM  INQUIRY-PROC
+           PERFORM  SYURYO-PROC
+           MOVE  ZERO                   TO  RETURN-CODE
+           STOP RUN.
+      ******************************************************************
+      *                                                                *
+      *    準備処理                                                    *
+      *                                                                *
+      ******************************************************************
+       JUNBI-PROC                        SECTION.
+      *G   準備処理
+           MOVE  PGMID                  TO  START-PGMID
+           MOVE  PGMID                  TO  END-PGMID
+           MOVE  PGMID                  TO  ABN-PGMID
+           DISPLAY                   MSG-START  UPON  SYSOUT
+           MOVE  ZERO                   TO  CNT-Q01
+                                            CNT-Q02
+                                            CNT-Q03
+           MOVE  SPACE                  TO  SW-Q01-END
+           INITIALIZE                   XDATBAS-DIA
+                                        SQLCA
+                                        D01-RLBEDD0C-AREA
+                                        K01-RLBEDD0C-AREA
+           MOVE  'JUNBI-PROC'           TO  ABN-SEC
+           MOVE  SPACE                  TO  XDATBAS-DIA
+           MOVE  CN-TABLE-ID            TO  XDATBAS-TABLE-ID
+           CALL  'LBED0000'         USING  SINON
+                                           XDATBAS-DIA
+                                           SQLCA
+           IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+             THEN
+               MOVE  'SINON ERR'         TO  ABN-CMT1
+               PERFORM  DB-ERR-PROC
+             ELSE
+               CONTINUE
+           END-IF
+           OPEN  INPUT   Q01
+           OPEN  OUTPUT  A01
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  照会処理（キー入力順に１件ずつ照会）          *
+      *                                                                *
+      ******************************************************************
+       INQUIRY-PROC                      SECTION.
+      *G   仕入先マスタ  照会処理
+           MOVE  'INQUIRY-PROC'         TO  ABN-SEC
+           READ  Q01
+             AT END
+               MOVE  CN-TRUE            TO  SW-Q01-END
+           END-READ
+           PERFORM  INQUIRY-LOOKUP-PROC
+               WITH TEST BEFORE
+               UNTIL  SW-Q01-END  =  CN-TRUE
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    仕入先マスタ  キー照会処理（１件）                          *
+      *                                                                *
+      ******************************************************************
+       INQUIRY-LOOKUP-PROC               SECTION.
+      *G   仕入先マスタ  キー照会処理
+           MOVE  Q01-SHIIRE-CD          TO  K01-SHIIRE-CD
+      *G   ＤＢ排他待ち／タイムアウトは最大再試行回数まで再試行する。
+           MOVE  ZERO                   TO  XDATBAS-RETRY-CNT
+           PERFORM  READV-CALL-PROC
+               WITH TEST AFTER
+               UNTIL  XDATBAS-RETRY-CNT  >=  CN-MAX-RETRY
+                  OR  XDATBAS-STAT  NOT =  CN-XDATBAS-DEADLOCK
+                 AND  XDATBAS-STAT  NOT =  CN-XDATBAS-TIMEOUT
+           EVALUATE  XDATBAS-STAT
+             WHEN     CN-XDATBAS-OK
+               COMPUTE  CNT-Q01         =  CNT-Q01  +  1
+               MOVE  D01-SHIIRE-CD      TO  A01-SHIIRE-CD
+               MOVE  'FOUND'            TO  A01-RESULT
+               MOVE  D01-SHIIRE-NAME    TO  A01-SHIIRE-NAME
+               MOVE  D01-STATUS-CD      TO  A01-STATUS-CD
+               WRITE  A01-REC
+             WHEN     CN-XDATBAS-NODATA
+               COMPUTE  CNT-Q02         =  CNT-Q02  +  1
+               MOVE  Q01-SHIIRE-CD      TO  A01-SHIIRE-CD
+               MOVE  'NOT FOUND'        TO  A01-RESULT
+               MOVE  SPACE              TO  A01-SHIIRE-NAME
+                                            A01-STATUS-CD
+               WRITE  A01-REC
+             WHEN OTHER
+      *G           一件のＤＢエラーで照会全体を中断せず、結果に記録して
+      *G           次のキーへ処理を継続する。
+               COMPUTE  CNT-Q03         =  CNT-Q03  +  1
+               MOVE  Q01-SHIIRE-CD      TO  A01-SHIIRE-CD
+               MOVE  'DB ERROR'         TO  A01-RESULT
+               MOVE  SPACE              TO  A01-SHIIRE-NAME
+                                            A01-STATUS-CD
+               WRITE  A01-REC
+           END-EVALUATE
+           READ  Q01
+             AT END
+               MOVE  CN-TRUE            TO  SW-Q01-END
+           END-READ
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    ＤＢ照会（READV）再試行単位                                *
+      *                                                                *
+      ******************************************************************
+       READV-CALL-PROC                   SECTION.
+      *G   ＤＢ照会（READV）の１回分の呼出し
+           CALL  'LBED0C00'          USING  READV
+                                            XDATBAS-DIA
+                                            D01-RLBEDD0C-AREA
+                                            K01-RLBEDD0C-AREA
+                                            SQLCA
+           COMPUTE  XDATBAS-RETRY-CNT  =  XDATBAS-RETRY-CNT  +  1
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    終了処理                                                    *
+      *                                                                *
+      ******************************************************************
+       SYURYO-PROC                       SECTION.
+      *G   終了処理
+           MOVE  'SYURYO-PROC'          TO  ABN-SEC
+           CLOSE  Q01
+           CLOSE  A01
+           CALL  'LBED0000'    USING  SINOF
+                                      XDATBAS-DIA
+                                      SQLCA
+           IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+             THEN
+               MOVE  'SINOFF ERR'        TO  ABN-CMT2
+               PERFORM  DB-ERR-PROC
+             ELSE
+               CONTINUE
+           END-IF
+           DISPLAY    MSG-CNT-Q01      CNT-Q01             UPON SYSOUT
+           DISPLAY    MSG-CNT-Q02      CNT-Q02             UPON SYSOUT
+           DISPLAY    MSG-CNT-Q03      CNT-Q03             UPON SYSOUT
+           DISPLAY                     MSG-END             UPON SYSOUT
+           CONTINUE.
+      ******************************************************************
+      *                                                                *
+      *    ＤＢエラー処理                                              *
+      *                                                                *
+      ******************************************************************
+       DB-ERR-PROC                     SECTION.
+      *G   ＤＢのエラー処理
+           MOVE  SQLCODE              TO   ABEND-CODE
+           PERFORM   ABEND-PROC.
+      ******************************************************************
+      *                                                                *
+      *    アベンドメッセージ表示 と アベンド処理                      *
+      *                                                                *
+      ******************************************************************
+       ABEND-PROC                      SECTION.
+      *G   アベンドメッセージ表示 と アベンド処理
+           MOVE     ABEND-CODE  TO  ABN-CD
+      *G   オンコール通知（コンソール表示によりページング契機とする）
+           DISPLAY  MSG-ABN1  UPON  CONSOLE
+           DISPLAY  MSG-ABN2  UPON  CONSOLE
+           DISPLAY  MSG-ABN3  UPON  CONSOLE
+           DISPLAY  MSG-ABN0  UPON  SYSOUT
+           DISPLAY  MSG-ABN1  UPON  SYSOUT
+           DISPLAY  MSG-ABN2  UPON  SYSOUT
+           DISPLAY  MSG-ABN3  UPON  SYSOUT
+           IF  ABN-CMT1       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN5  UPON  SYSOUT
+           END-IF
+           IF  ABN-CMT2       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN6  UPON  SYSOUT
+           END-IF
+           IF  ABN-CMT3       =     SPACE
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY  MSG-ABN7  UPON  SYSOUT
+           END-IF
+           DISPLAY  MSG-ABN8  UPON  SYSOUT
+           CALL  'CBLABN'  USING  ABEND-CODE.
+       END PROGRAM LBEA0200.
