@@ -0,0 +1,384 @@
+000100*T   仕入先マスタ一覧表
+000200 IDENTIFICATION                    DIVISION.                      P
+000300 PROGRAM-ID.                       LBEA0100.                      P
+000400* PATTERN-ID.                      CONVT001.                      P
+000500 AUTHOR.                           HITACHI.                       P
+000600** 入出力ファイル：                                               P
+000700** USER-S:                                                        P
+000800**     なし（仕入先マスタをＤＢから直接読み込む）
+000900** USER-E:                                                        P
+001000** 使用ソース部品：                                               P
+001100*   +-------------------------------------------------+           P
+001200*   | 使用したソース部品を記述する 。                 |           P
+001300*   +-------------------------------------------------+           P
+001400** USER-S:                                                        P
+001500** USER-E:                                                        P
+001600** 使用サブルーチン部品：                                         P
+001700*   +-------------------------------------------------+           P
+001800*   |  使用したサブルーチン部品を記述する。           |           P
+001900*   +-------------------------------------------------+           P
+002000** USER-S:
+002100*      LBED0C00       仕入先マスタ
+002200** USER-E:                                                        P
+002300 ENVIRONMENT                       DIVISION.                      P
+002400 CONFIGURATION                     SECTION.                       P
+002500 SOURCE-COMPUTER.                  3500.                          P
+002600 OBJECT-COMPUTER.                  3500.                          P
+002700 INPUT-OUTPUT                      SECTION.                       P
+002800 FILE-CONTROL.                                                    P
+002900*C 作業ファイル（Ｗ０１）：マスタ抽出（ソート前）
+003000  SELECT W01
+003033      ASSIGN    TO       UT-SYS200
+003066      ORGANIZATION LINE SEQUENTIAL.
+003100*C ソート作業ファイル（Ｓ０１）：係コード＋仕入先コード順
+003133  SELECT S01
+003166      ASSIGN    TO       UT-SYS210.
+003200*C 作業ファイル（Ｗ０２）：マスタ抽出（ソート後）
+003225  SELECT W02
+003250      ASSIGN    TO       UT-SYS220
+003275      ORGANIZATION LINE SEQUENTIAL.
+003300*C 出力ファイル（Ｐ０１）：仕入先マスタ一覧表
+003325  SELECT P01
+003350      ASSIGN    TO       UT-SYS230
+003375      ORGANIZATION LINE SEQUENTIAL.
+003400 DATA                              DIVISION.                      P
+003500 FILE                              SECTION.                       P
+003600*   +-------------------------------------------------+           P
+003700*   |  作業ファイル (W01):（マスタ抽出・ソート前）    |           P
+003800*   +-------------------------------------------------+           P
+003900 FD   W01.
+003933     COPY  rlbedd0c               PREFIXING  W01-.
+003966   02  W01-NEWLINE               PIC  X(001).
+004000*   +-------------------------------------------------+           P
+004100*   |  ソート作業ファイル (S01)                        |           P
+004200*   +-------------------------------------------------+           P
+004300 SD   S01.
+004333     COPY  rlbedd0c               PREFIXING  S01-.
+004366   02  S01-NEWLINE               PIC  X(001).
+004400*   +-------------------------------------------------+           P
+004500*   |  作業ファイル (W02):（マスタ抽出・ソート後）    |           P
+004600*   +-------------------------------------------------+           P
+004700 FD   W02.
+004733     COPY  rlbedd0c               PREFIXING  W02-.
+004766   02  W02-NEWLINE               PIC  X(001).
+004800*   +-------------------------------------------------+           P
+004900*   |  出力ファイル (P01):（仕入先マスタ一覧表）      |           P
+005000*   +-------------------------------------------------+           P
+005100 FD   P01
+005150     REPORT IS  SIIRE-LISTING.
+005200 WORKING-STORAGE                   SECTION.                       P
+005300*D   日付                                                         P
+005400 01  W-HIZUKE.                                                    P
+005500   03  W-DATE.                                                    P
+005600     05  W-D-YYYY.                                                P
+005700       07  W-D-YY-U2               PIC  X(02).                    P
+005800       07  W-D-YY-L2               PIC  X(02).                    P
+005900     05  W-D-MM                    PIC  X(02).                    P
+006000     05  W-D-DD                    PIC  X(02).                    P
+006100   03  W-TIME.                                                    P
+006200     05  W-T-HH                    PIC  X(02).                    P
+006300     05  W-T-MM                    PIC  X(02).                    P
+006400     05  W-T-SS                    PIC  X(02).                    P
+006500     05  W-T-SS100                 PIC  X(02).                    P
+006600   03  FILLER                      PIC  X(05).                    P
+006700*D   表示用日付                                                   P
+006800 01  DISP-HIZUKE-AREA.                                            P
+006900   03  DISP-DATE.                                                 P
+007000     05  DISP-D-YYYY               PIC  X(04).                    P
+007100     05  FILLER                    PIC  X(01) VALUE '/'.          P
+007200     05  DISP-D-MM                 PIC  X(02).                    P
+007300     05  FILLER                    PIC  X(01) VALUE '/'.          P
+007400     05  DISP-D-DD                 PIC  X(02).                    P
+007500*D   ABEND メッセージ                                             P
+007600 01  MSG-ABN-AREA.                                                P
+007700   03  MSG-ABN0.                                                  P
+007800     05  FILLER                    PIC  X(15)  VALUE ALL '*'.     P
+007900     05  FILLER                    PIC  X(19)                     P
+008000                                  VALUE  'ABEND MSG    START'.    P
+008100     05  FILLER                    PIC  X(16)  VALUE ALL '*'.     P
+008200   03  MSG-ABN1.                                                  P
+008300     05  FILLER                    PIC  X(05)  VALUE ALL '*'.     P
+008400     05  ABN-PGMID                 PIC  X(08)  VALUE SPACE.       P
+008500     05  FILLER                    PIC  X(37)  VALUE ALL '*'.     P
+008600   03  MSG-ABN2.                                                  P
+008700     05  FILLER                    PIC  X(05)  VALUE ALL '*'.     P
+008800     05  ABN-SEC                   PIC  X(30)  VALUE SPACE.       P
+008900     05  FILLER                    PIC  X(15)  VALUE ALL '*'.     P
+009000   03  MSG-ABN3.                                                  P
+009100     05  FILLER                    PIC  X(05)  VALUE ALL '*'.     P
+009200     05  FILLER                    PIC  X(13)                     P
+009300                                          VALUE 'ABEND-CD = '.    P
+009400     05  ABN-CD                    PIC  ----9.                    P
+009500     05  FILLER                    PIC  X(27)  VALUE ALL '*'.     P
+009600   03  MSG-ABN8.                                                  P
+009700     05  FILLER                    PIC  X(10)  VALUE ALL '*'.     P
+009800     05  FILLER                    PIC  X(17)                     P
+009900                                  VALUE  'ABEND MSG    END'.      P
+010000     05  FILLER                    PIC  X(23)  VALUE ALL '*'.     P
+010100*D   開始メッセージ                                               P
+010200 01  MSG-START.                                                   P
+010300   03  FILLER                      PIC  X(10)  VALUE '       ***'.P
+010400   03  START-PGMID                 PIC  X(10)  VALUE SPACE.       P
+010500   03  FILLER                      PIC  X(10)  VALUE ' START ***'.P
+010600*D   終了メッセージ                                               P
+010700 01  MSG-END.                                                     P
+010800   03  FILLER                      PIC  X(10)  VALUE '       ***'.P
+010900   03  END-PGMID                   PIC  X(10)  VALUE SPACE.       P
+011000   03  FILLER                      PIC  X(10)  VALUE '  END  ***'.P
+011100*D   一覧件数メッセージ
+011116 01  MSG-CNT-W01.
+011132   03  FILLER                      PIC  X(30)
+011148                   VALUE 'SUPPLIER MASTER              '.
+011164   03  FILLER                      PIC  X(10)  VALUE '   LISTED '.
+011180   03  FILLER                      PIC  X(10)  VALUE 'COUNT =   '.
+011200*D   件数カウント
+011233 01  CNT-W01-AREA.
+011266   03  CNT-W01                    PIC  9(09).
+011300*D  ＤＢアクセス用領域
+011314 01  XDATBAS-MODE                 PIC     X(05).
+011328     COPY  rlbedc01.
+011342     COPY  rlbedc02.
+011356     COPY  rlbedd00               PREFIXING  XDATBAS-.
+011370     COPY  rlbedd0c               PREFIXING  D01-.
+011384     COPY  rlbedd0c               PREFIXING  K01-.
+011400     COPY  SQLCA.
+011500*D  レコード終了フラグ
+011550 01  SW-CUR-END                   PIC  X(001)  VALUE SPACE.
+011600*D  予約定数
+011616 01  CONTANT-AREA.
+011632   03  CN-TRUE                    PIC  X(001) VALUE '1'.
+011648   03  CN-NEWLINE                 PIC  X(001) VALUE X'0A'.
+011664   03  PGMID                      PIC  X(008) VALUE 'LBEA0100'.
+011680   03  CN-TABLE-ID                PIC  X(08) VALUE 'SHIIREM '.
+011700*D  ＣＢＬＡＢＮ呼出用領域
+011710 01  ABEND-CODE                   PIC S9(004) USAGE  COMP.
+011715 LINKAGE                           SECTION.                       P
+011720 REPORT SECTION.
+011725 RD  SIIRE-LISTING
+011730     CONTROLS ARE  D01-SHIIRE-KAKARI-CD
+011735     PAGE LIMIT  60  LINES
+011740     HEADING  1
+011745     FIRST DETAIL  4
+011750     LAST DETAIL  55
+011755     FOOTING  58.
+011760 01  PAGE-HDG  TYPE  PAGE HEADING.
+011765     02  LINE NUMBER  1.
+011770       03  COLUMN  1              PIC  X(30)
+011775           VALUE  'SUPPLIER MASTER LISTING'.
+011780       03  COLUMN  60             PIC  X(06)  VALUE  'PAGE  '.
+011785       03  COLUMN  66             PIC  ZZZ9  SOURCE  PAGE-COUNTER.
+011790     02  LINE NUMBER  2.
+011795       03  COLUMN  1              PIC  X(10)  VALUE  'CODE'.
+011800       03  COLUMN  12             PIC  X(30)  VALUE  'NAME'.
+011805       03  COLUMN  44             PIC  X(10)  VALUE  'PAY-CD'.
+011810       03  COLUMN  56             PIC  X(10)  VALUE  'STATUS'.
+011815 01  KAKARI-BRK  TYPE  CONTROL HEADING  D01-SHIIRE-KAKARI-CD
+011820     LINE NUMBER  PLUS  2
+011825     NEXT GROUP IS  NEXT PAGE.
+011830       03  COLUMN  1
+011835           PIC  X(19)  VALUE  'HANDLING SECTION :'.
+011840       03  COLUMN  22
+011845           PIC  X(04)  SOURCE  D01-SHIIRE-KAKARI-CD.
+011850 01  SIIRE-DETAIL  TYPE  DETAIL
+011855     LINE NUMBER  PLUS  1.
+011860       03  COLUMN  1
+011865           PIC  X(08)  SOURCE  D01-SHIIRE-CD.
+011870       03  COLUMN  12
+011875           PIC  X(30)  SOURCE  D01-SHIIRE-NAME.
+011880       03  COLUMN  44
+011885           PIC  X(02)  SOURCE  D01-SHIIRE-SIHARAI-CD.
+011890       03  COLUMN  56
+011895           PIC  X(01)  SOURCE  D01-STATUS-CD.
+011900 01  KAKARI-FTR  TYPE  CONTROL FOOTING  D01-SHIIRE-KAKARI-CD
+011905     LINE NUMBER  PLUS  2.
+011910       03  COLUMN  1              PIC  X(20)
+011915           VALUE  'SECTION TOTAL     :'.
+011920       03  COLUMN  22             PIC  ZZZ,ZZ9
+011925           SUM  1  UPON  SIIRE-DETAIL.
+011930 01  REPORT-FTR  TYPE  REPORT FOOTING
+011935     LINE NUMBER  PLUS  2.
+011940       03  COLUMN  1              PIC  X(20)
+011945           VALUE  'GRAND TOTAL       :'.
+011950       03  COLUMN  22             PIC  ZZZ,ZZ9
+011955           SUM  1  UPON  SIIRE-DETAIL.
+011960 PROCEDURE                         DIVISION.                      P
+012100******************************************************************P
+012200*                                                                *P
+012300*    メイン処理                                                  *P
+012400*                                                                *P
+012500******************************************************************P
+012600 MAIN-PROC                         SECTION.                       P
+012700*G   メイン処理                                                   P
+012714     PERFORM  JUNBI-PROC
+012728     PERFORM  MASTER-SORT-PROC
+012742     PERFORM  MEISAI-PROC
+012756     PERFORM  SYURYO-PROC
+012770     MOVE  ZERO                   TO  RETURN-CODE
+012784     STOP RUN.
+012800******************************************************************P
+012900*                                                                *P
+013000*    準備処理                                                    *P
+013100*                                                                *P
+013200******************************************************************P
+013300 JUNBI-PROC                        SECTION.                       P
+013400*G   準備処理                                                     P
+013424     MOVE  PGMID                  TO  START-PGMID
+013448     MOVE  PGMID                  TO  END-PGMID
+013472     MOVE  PGMID                  TO  ABN-PGMID
+013496     DISPLAY                   MSG-START  UPON  SYSOUT
+013520     PERFORM  GET-CURRENT-DATE-PROC
+013544     MOVE  ZERO                   TO  CNT-W01
+013568     MOVE  SPACE                  TO  SW-CUR-END
+013592     INITIALIZE                   XDATBAS-DIA
+013616                                  SQLCA
+013640                                  D01-RLBEDD0C-AREA
+013664                                  K01-RLBEDD0C-AREA
+013688     MOVE  'JUNBI-PROC'           TO  ABN-SEC
+013712     MOVE  SPACE                  TO  XDATBAS-DIA
+013736     MOVE  CN-TABLE-ID            TO  XDATBAS-TABLE-ID
+013760     CALL  'LBED0000'         USING  SINON
+013784                                     XDATBAS-DIA
+013808                                     SQLCA
+013832     IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+013856       THEN
+013880         PERFORM  DB-ERR-PROC
+013904       ELSE
+013928         CONTINUE
+013952     END-IF
+013976     CONTINUE.
+014000******************************************************************P
+014100*                                                                *P
+014200*    仕入先マスタ  抽出処理（順読み → 作業ファイル）             *P
+014300*                                                                *P
+014400******************************************************************P
+014450 MASTER-SORT-PROC                 SECTION.
+014500*G   仕入先マスタ  抽出処理
+014504     MOVE  'MASTER-SORT-PROC'    TO  ABN-SEC
+014508     OPEN  OUTPUT  W01
+014512     CALL  'LBED0C00'          USING  STRTC
+014516                                      XDATBAS-DIA
+014520                                      K01-RLBEDD0C-AREA
+014524                                      SQLCA
+014528     PERFORM  MASTER-READN-PROC
+014532     PERFORM  WITH TEST BEFORE
+014536              UNTIL  SW-CUR-END = '1'
+014540       MOVE  D01-RLBEDD0C-AREA    TO  W01-RLBEDD0C-AREA
+014544       MOVE  CN-NEWLINE           TO  W01-NEWLINE
+014548       WRITE  W01-RLBEDD0C-AREA
+014552       COMPUTE  CNT-W01           =  CNT-W01  +  1
+014556       PERFORM  MASTER-READN-PROC
+014560     END-PERFORM
+014564     CLOSE  W01
+014568*G   係コード＋仕入先コード順にソートする
+014572     SORT  S01
+014576       ASCENDING KEY  S01-SHIIRE-KAKARI-CD
+014580                      S01-SHIIRE-CD
+014584       USING  W01
+014588       GIVING W02
+014592     CONTINUE.
+014600******************************************************************P
+014700*                                                                *P
+014800*    仕入先マスタ  順読み処理（１件）                            *P
+014900*                                                                *P
+015000******************************************************************P
+015050 MASTER-READN-PROC                SECTION.
+015100*G   仕入先マスタ  順読み処理
+015101     MOVE  'MASTER-READN-PROC'   TO  ABN-SEC
+015102     CALL  'LBED0C00'          USING  READN
+015103                                      XDATBAS-DIA
+015104                                      D01-RLBEDD0C-AREA
+015105                                      SQLCA
+015106     EVALUATE  XDATBAS-STAT
+015107       WHEN  CN-XDATBAS-OK
+015108         CONTINUE
+015109       WHEN  CN-XDATBAS-NODATA
+015110         MOVE  CN-TRUE            TO  SW-CUR-END
+015111       WHEN OTHER
+015112         PERFORM  DB-ERR-PROC
+015113     END-EVALUATE
+015114     CONTINUE.
+015150******************************************************************P
+015200*                                                                *P
+015300*    仕入先マスタ一覧表  印刷処理（ソート後ファイルを印字）      *P
+015400*                                                                *P
+015500******************************************************************P
+015550 MEISAI-PROC                      SECTION.
+015600*G   仕入先マスタ一覧表  印刷処理
+015617     MOVE  'MEISAI-PROC'          TO  ABN-SEC
+015634     MOVE  SPACE                  TO  SW-CUR-END
+015651     OPEN  INPUT   W02
+015668     OPEN  OUTPUT  P01
+015685     INITIATE  SIIRE-LISTING
+015702     READ  W02
+015719       AT END
+015736         MOVE  CN-TRUE            TO  SW-CUR-END
+015753     END-READ
+015770     PERFORM  WITH TEST BEFORE
+015787              UNTIL  SW-CUR-END = '1'
+015804       MOVE  W02-RLBEDD0C-AREA    TO  D01-RLBEDD0C-AREA
+015821       GENERATE  SIIRE-DETAIL
+015838       READ  W02
+015855         AT END
+015872           MOVE  CN-TRUE          TO  SW-CUR-END
+015889       END-READ
+015906     END-PERFORM
+015923     TERMINATE  SIIRE-LISTING
+015940     CLOSE  W02
+015957     CLOSE  P01
+015974     CONTINUE.
+016000******************************************************************P
+016100*                                                                *P
+016200*    日付取得処理                                                *P
+016300*                                                                *P
+016400******************************************************************P
+016450 GET-CURRENT-DATE-PROC             SECTION.
+016500*G   日付取得処理                                                 P
+016583     MOVE  FUNCTION  CURRENT-DATE TO  W-HIZUKE
+016666     MOVE  W-D-YYYY               TO   DISP-D-YYYY
+016749     MOVE  W-D-MM                 TO   DISP-D-MM
+016832     MOVE  W-D-DD                 TO   DISP-D-DD
+016915     CONTINUE.
+017000******************************************************************P
+017100*                                                                *P
+017200*    終了処理                                                    *P
+017300*                                                                *P
+017400******************************************************************P
+017450 SYURYO-PROC                       SECTION.
+017500*G   終了処理                                                     P
+017535     MOVE  'SYURYO-PROC'         TO  ABN-SEC
+017570     CALL  'LBED0000'    USING  SINOF
+017605                                XDATBAS-DIA
+017640                                SQLCA
+017675     IF ( XDATBAS-STAT  NOT = CN-XDATBAS-OK )
+017710       THEN
+017745         PERFORM  DB-ERR-PROC
+017780       ELSE
+017815         CONTINUE
+017850     END-IF
+017885     DISPLAY    MSG-CNT-W01      CNT-W01             UPON SYSOUT
+017920     DISPLAY                     MSG-END             UPON SYSOUT
+017955     CONTINUE.
+018000******************************************************************P
+018100*                                                                *P
+018200*    ＤＢエラー処理                                              *P
+018300*                                                                *P
+018400******************************************************************P
+018450 DB-ERR-PROC                     SECTION.
+018500*G   ＤＢのエラー処理                                             P
+018533     MOVE  SQLCODE              TO   ABEND-CODE
+018566     PERFORM   ABEND-PROC.
+018600******************************************************************P
+018700*                                                                *P
+018800*    アベンドメッセージ表示 と アベンド処理                      *P
+018900*                                                                *P
+019000******************************************************************P
+019050 ABEND-PROC                      SECTION.
+019100*G   アベンドメッセージ表示 と アベンド処理                       P
+019112     MOVE     ABEND-CODE  TO  ABN-CD
+019124     DISPLAY  MSG-ABN0  UPON  SYSOUT
+019136     DISPLAY  MSG-ABN1  UPON  SYSOUT
+019148     DISPLAY  MSG-ABN2  UPON  SYSOUT
+019160     DISPLAY  MSG-ABN3  UPON  SYSOUT
+019172     DISPLAY  MSG-ABN8  UPON  SYSOUT
+019184     CALL  'CBLABN'  USING  ABEND-CODE.
+019200 END PROGRAM LBEA0100.                                            P
